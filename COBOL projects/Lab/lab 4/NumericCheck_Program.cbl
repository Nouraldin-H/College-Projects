@@ -0,0 +1,33 @@
+      ******************************************************************
+      * Author: Nouraldin Hassan
+      * Date: 06-22-2023
+      * Purpose: shared numeric-input validation, called from any
+      * program that accepts keystrokes into a numeric field (see
+      * VAL_4-1/VAL_4-2 in LAB_4_PROGRAM for the failure mode this
+      * guards against -- an alphanumeric value MOVEd into a numeric
+      * PIC instead of being caught before it corrupts the field).
+      * LS-INPUT-VALUE is ANY LENGTH so each caller can pass its own
+      * right-sized edit field instead of being forced onto one
+      * fixed width.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NUMERIC_CHECK_PROGRAM.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 LS-INPUT-VALUE    PIC X ANY LENGTH.
+       01 LS-VALID-FLAG     PIC X(1).
+           88 LS-INPUT-IS-VALID    VALUE 'Y'.
+           88 LS-INPUT-IS-INVALID  VALUE 'N'.
+
+       PROCEDURE DIVISION USING LS-INPUT-VALUE LS-VALID-FLAG.
+       MAIN-PROCEDURE.
+           IF LS-INPUT-VALUE IS NUMERIC
+               MOVE 'Y' TO LS-VALID-FLAG
+           ELSE
+               MOVE 'N' TO LS-VALID-FLAG
+           END-IF.
+       GOBACK.
+
+       END PROGRAM NUMERIC_CHECK_PROGRAM.
