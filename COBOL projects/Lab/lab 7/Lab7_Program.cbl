@@ -8,7 +8,40 @@
        PROGRAM-ID. LAB_7_PROGRAM.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT CLIENT-FILE-IN
+           ASSIGN TO '..\CLIENT-RATINGS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RATING-CONTROL-FILE
+           ASSIGN TO '..\RATING-CONTROL.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RATING-HISTORY-FILE
+           ASSIGN TO '..\RATING-HISTORY.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD CLIENT-FILE-IN.
+       01 CLIENT-RECORD-IN.
+           05 CLIENT-NAME-IN       PIC X(25).
+           05 CLIENT-ADDRESS-IN    PIC X(40).
+           05 GAS-IN               PIC 9(3).
+
+       FD RATING-CONTROL-FILE.
+       01 RATING-CONTROL-RECORD.
+           05 CTL-BAND-E-MAX       PIC 9(3).
+           05 CTL-BAND-G-MAX       PIC 9(3).
+           05 CTL-BAND-F-MAX       PIC 9(3).
+
+       FD RATING-HISTORY-FILE.
+       01 HISTORY-LINE-OUT.
+           05 HIST-CLIENT-NAME     PIC X(25).
+           05 FILLER               PIC X(1) VALUE SPACE.
+           05 HIST-CLIENT-ADDRESS  PIC X(40).
+           05 FILLER               PIC X(1) VALUE SPACE.
+           05 HIST-GAS             PIC 9(3).
+           05 FILLER               PIC X(1) VALUE SPACE.
+           05 HIST-RATING          PIC X(1).
+
        WORKING-STORAGE SECTION.
            01 RATING           PIC X.
            01 GAS              PIC 9(3).
@@ -27,21 +60,96 @@
            01 SUB-1            PIC 9(3).
            01 EOF-FLG          PIC X(1).
            01 FILE-STATUS      PIC X(9).
+
+           01 WS-RATE-MODE      PIC X(1).
+           01 WS-LABEL-EOF      PIC X(1) VALUE 'N'.
+           01 WS-BATCH-EOF      PIC X(1) VALUE 'N'.
+
+           01 WS-BAND-E-MAX     PIC 9(3).
+           01 WS-BAND-G-MAX     PIC 9(3).
+           01 WS-BAND-F-MAX     PIC 9(3).
+
+           01 WS-GAS-EDIT       PIC X(3).
+           01 WS-GAS-NUMERIC    PIC 9(3).
+           01 WS-GAS-VALID-FLAG PIC X(1).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM 050-LOAD-RATING-BANDS.
+
            DISPLAY "Enter the number of labels to print: "
-           ACCEPT NUMBER-LABELS
+           ACCEPT NUMBER-LABELS.
 
+           PERFORM 060-OPEN-CLIENT-FILE-FOR-LABELS.
            PERFORM ACTION_PRINT-LABELS VARYING PRINT-VALUE
-           FROM 1 BY 1 UNTIL PRINT-VALUE > NUMBER-LABELS.
+           FROM 1 BY 1 UNTIL PRINT-VALUE > NUMBER-LABELS
+               OR WS-LABEL-EOF = 'Y'.
+           PERFORM 065-CLOSE-CLIENT-FILE-FOR-LABELS.
+
+           DISPLAY "Rate one client, or bulk-load ratings from "
+               "file? (I/B) "
+           ACCEPT WS-RATE-MODE.
+           IF WS-RATE-MODE = 'B' OR 'b'
+               PERFORM 700-BULK-RATE-CLIENTS
+           ELSE
+               DISPLAY "Enter client name: "
+               ACCEPT CLIENT-NAME
+               DISPLAY "Enter client address: "
+               ACCEPT CLIENT-ADDRESS
+               PERFORM 055-ACCEPT-GAS-VALUE
+               PERFORM ACTION_GET-RATING
+               DISPLAY "RATING: " RATING
+               PERFORM 800-APPEND-RATING-HISTORY
+           END-IF.
+
+           STOP RUN.
 
-           DISPLAY "Enter the gas consumption value"
-           ACCEPT GAS.
-           PERFORM ACTION_GET-RATING.
-           DISPLAY "RATING: " RATING.
+           050-LOAD-RATING-BANDS.
+               OPEN INPUT RATING-CONTROL-FILE.
+               READ RATING-CONTROL-FILE
+                   AT END
+                       MOVE 5 TO WS-BAND-E-MAX
+                       MOVE 10 TO WS-BAND-G-MAX
+                       MOVE 15 TO WS-BAND-F-MAX
+                   NOT AT END
+                       MOVE CTL-BAND-E-MAX TO WS-BAND-E-MAX
+                       MOVE CTL-BAND-G-MAX TO WS-BAND-G-MAX
+                       MOVE CTL-BAND-F-MAX TO WS-BAND-F-MAX
+               END-READ.
+               CLOSE RATING-CONTROL-FILE.
+
+           055-ACCEPT-GAS-VALUE.
+               MOVE 'N' TO WS-GAS-VALID-FLAG.
+               PERFORM 056-ACCEPT-ONE-GAS-VALUE
+                   UNTIL WS-GAS-VALID-FLAG = 'Y'.
+
+           056-ACCEPT-ONE-GAS-VALUE.
+               DISPLAY "Enter the gas consumption value (3 digits, "
+                   "zero-padded)"
+               ACCEPT WS-GAS-EDIT
+               CALL 'NUMERIC_CHECK_PROGRAM'
+                   USING WS-GAS-EDIT WS-GAS-VALID-FLAG
+               IF WS-GAS-VALID-FLAG = 'Y'
+                   MOVE WS-GAS-EDIT TO WS-GAS-NUMERIC
+                   MOVE WS-GAS-NUMERIC TO GAS
+               ELSE
+                   DISPLAY "Gas consumption must be numeric, try again."
+               END-IF.
+
+           060-OPEN-CLIENT-FILE-FOR-LABELS.
+               OPEN INPUT CLIENT-FILE-IN.
+
+           065-CLOSE-CLIENT-FILE-FOR-LABELS.
+               CLOSE CLIENT-FILE-IN.
 
            ACTION_PRINT-LABELS.
-               DISPLAY "Printing Label " PRINT-VALUE.
+               READ CLIENT-FILE-IN
+                   AT END MOVE 'Y' TO WS-LABEL-EOF
+                   NOT AT END
+                       MOVE CLIENT-NAME-IN TO CLIENT-NAME
+                       MOVE CLIENT-ADDRESS-IN TO CLIENT-ADDRESS
+                       DISPLAY "Printing Label " PRINT-VALUE ": "
+                           CLIENT-NAME " " CLIENT-ADDRESS
+               END-READ.
 
            ACTION_GET-RATING.
                *> UMCOMMENT ONLY ONE APPROACH
@@ -57,18 +165,63 @@
       *>              MOVE 'P' TO RATING
       *>          END-IF.
 
-               *> SECOND VERSION APPROACH
-                  IF RATING-E
+               *> SECOND VERSION APPROACH -- hardcoded 88-level bands
+      *>            IF RATING-E
+      *>                MOVE 'E' TO RATING
+      *>            ELSE IF RATING-G
+      *>                MOVE 'G' TO RATING
+      *>            ELSE IF RATING-F
+      *>                MOVE 'F' TO RATING
+      *>            ELSE
+      *>                MOVE 'P' TO RATING
+      *>            END-IF.
+
+               *> THIRD VERSION APPROACH -- bands loaded from
+               *> RATING-CONTROL-FILE by 050-LOAD-RATING-BANDS
+                  IF GAS <= WS-BAND-E-MAX
                       MOVE 'E' TO RATING
-                  ELSE IF RATING-G
+                  ELSE IF GAS <= WS-BAND-G-MAX
                       MOVE 'G' TO RATING
-                  ELSE IF RATING-F
+                  ELSE IF GAS <= WS-BAND-F-MAX
                       MOVE 'F' TO RATING
                   ELSE
                       MOVE 'P' TO RATING
                   END-IF.
 
-           STOP RUN.
+           700-BULK-RATE-CLIENTS.
+               OPEN INPUT CLIENT-FILE-IN.
+               OPEN EXTEND RATING-HISTORY-FILE.
+               PERFORM 710-RATE-NEXT-CLIENT UNTIL WS-BATCH-EOF = 'Y'.
+               CLOSE CLIENT-FILE-IN.
+               CLOSE RATING-HISTORY-FILE.
+
+           710-RATE-NEXT-CLIENT.
+               READ CLIENT-FILE-IN
+                   AT END MOVE 'Y' TO WS-BATCH-EOF
+                   NOT AT END PERFORM 720-RATE-AND-RECORD-CLIENT
+               END-READ.
+
+           720-RATE-AND-RECORD-CLIENT.
+               MOVE CLIENT-NAME-IN TO CLIENT-NAME.
+               MOVE CLIENT-ADDRESS-IN TO CLIENT-ADDRESS.
+               MOVE GAS-IN TO GAS.
+               PERFORM ACTION_GET-RATING.
+               DISPLAY CLIENT-NAME-IN " RATING: " RATING.
+               MOVE CLIENT-NAME-IN TO HIST-CLIENT-NAME.
+               MOVE CLIENT-ADDRESS-IN TO HIST-CLIENT-ADDRESS.
+               MOVE GAS TO HIST-GAS.
+               MOVE RATING TO HIST-RATING.
+               WRITE HISTORY-LINE-OUT.
+
+           800-APPEND-RATING-HISTORY.
+               OPEN EXTEND RATING-HISTORY-FILE.
+               MOVE CLIENT-NAME TO HIST-CLIENT-NAME.
+               MOVE CLIENT-ADDRESS TO HIST-CLIENT-ADDRESS.
+               MOVE GAS TO HIST-GAS.
+               MOVE RATING TO HIST-RATING.
+               WRITE HISTORY-LINE-OUT.
+               CLOSE RATING-HISTORY-FILE.
+
        END PROGRAM LAB_7_PROGRAM.
 
       *> 1. What are two advantages of using a Condition Name instead of a full conditional statement?
