@@ -12,6 +12,12 @@
            SELECT   CAR-FILE-IN
            ASSIGN TO '..\CARFILE.TXT'
                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT   CAR-LIST-OUT
+           ASSIGN TO '..\CARLIST.TXT'
+                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT   VEHICLE-CODE-FILE
+           ASSIGN TO '..\VEHICLE-CODES.TXT'
+                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE  SECTION.
@@ -23,25 +29,95 @@
                10  TOWING-CAPACITY     PIC 9(8).
                10  OWNER-NAME          PIC X(30).
 
+       FD  CAR-LIST-OUT.
+       01  CAR-LIST-LINE-OUT           PIC X(85).
+
+       FD  VEHICLE-CODE-FILE.
+       01  VEHICLE-CODE-RECORD.
+           05    VCR-MODEL             PIC X(15).
 
        WORKING-STORAGE SECTION.
            01  CONTROL-FIELDS.
                05   EOF-FLG    PIC X.
+               05   LOOKUP-MODE-FLG   PIC X.
+
+           01  WS-LOOKUP-NAME          PIC X(30).
+           01  WS-MATCH-FLG            PIC X.
+
+           01  WS-DETAIL-LINE.
+               05  WS-D-MODEL          PIC X(15).
+               05  FILLER              PIC X(1) VALUE SPACE.
+               05  WS-D-ENGINE         PIC X(25).
+               05  FILLER              PIC X(1) VALUE SPACE.
+               05  WS-D-TOWING         PIC ZZ,ZZZ,ZZ9.
+               05  FILLER              PIC X(1) VALUE SPACE.
+               05  WS-D-OWNER          PIC X(30).
+               05  FILLER              PIC X(1) VALUE SPACE.
+               05  WS-D-MODEL-FLG      PIC X(1).
+
+           01  WS-VEHICLE-TABLE.
+               05  WS-VEHICLE-ENTRY OCCURS 200 TIMES.
+                   10  WS-VEHICLE-MODEL   PIC X(15).
+           01  WS-VEHICLE-COUNT        PIC 9(3) VALUE 0.
+           01  WS-VEHICLE-EOF          PIC X(1) VALUE 'N'.
+           01  WS-MODEL-MATCH-FLG      PIC X(1).
+           01  WS-SUB                  PIC 9(3).
 
        PROCEDURE DIVISION.
        100-PRODUCE-CAR-LIST. *> Match the program functions to the numbers
        *> I.E. follow the function chart. Names and structure.
-           PERFORM 201-INITIATE-CAR-LIST.
-           PERFORM 202-DISPLAY-ONE-CAR-RECORD UNTIL EOF-FLG="Y".
+           PERFORM 010-LOAD-VEHICLE-TABLE.
+           PERFORM 204-ASK-LOOKUP-MODE.
+           PERFORM 301-OPEN-CAR-FILE.
+           IF LOOKUP-MODE-FLG = 'Y'
+               PERFORM 305-READ-CAR-RECORD-QUIET
+               PERFORM 206-SCAN-FOR-OWNER UNTIL EOF-FLG = 'Y'
+           ELSE
+               PERFORM 305-READ-CAR-RECORD
+               PERFORM 202-DISPLAY-ONE-CAR-RECORD UNTIL EOF-FLG = 'Y'
+           END-IF.
            PERFORM 203-CLOSE-CAR-FILE.
            STOP RUN.
 
-           201-INITIATE-CAR-LIST.
-               PERFORM 301-OPEN-CAR-FILE.
-               PERFORM 305-READ-CAR-RECORD.
+           010-LOAD-VEHICLE-TABLE.
+               OPEN INPUT VEHICLE-CODE-FILE.
+               PERFORM 011-READ-VEHICLE-CODE
+                   UNTIL WS-VEHICLE-EOF = 'Y' OR WS-VEHICLE-COUNT = 200.
+               PERFORM 012-CHECK-VEHICLE-TABLE-CEILING.
+               CLOSE VEHICLE-CODE-FILE.
+
+           011-READ-VEHICLE-CODE.
+               READ VEHICLE-CODE-FILE
+                  AT END MOVE 'Y' TO WS-VEHICLE-EOF
+                      NOT AT END
+                          ADD 1 TO WS-VEHICLE-COUNT
+                          MOVE VCR-MODEL
+                              TO WS-VEHICLE-MODEL(WS-VEHICLE-COUNT)
+               END-READ.
+
+           012-CHECK-VEHICLE-TABLE-CEILING.
+               IF WS-VEHICLE-EOF NOT = 'Y'
+                   DISPLAY "*** WARNING: VEHICLE-CODE-FILE HAS MORE "
+                       "THAN 200 ROWS -- REMAINING ROWS WERE NOT "
+                       "LOADED ***"
+               END-IF.
+
+           204-ASK-LOOKUP-MODE.
+               DISPLAY "List all cars, or look up one owner? (A/O) "
+               ACCEPT LOOKUP-MODE-FLG.
+               IF LOOKUP-MODE-FLG = 'O' OR 'o'
+                   MOVE 'Y' TO LOOKUP-MODE-FLG
+                   DISPLAY "Enter owner name: "
+                   ACCEPT WS-LOOKUP-NAME
+               ELSE
+                   MOVE 'N' TO LOOKUP-MODE-FLG
+               END-IF.
 
                301-OPEN-CAR-FILE.
                    OPEN INPUT CAR-FILE-IN.
+                   IF LOOKUP-MODE-FLG = 'N'
+                       OPEN OUTPUT CAR-LIST-OUT
+                   END-IF.
 
            202-DISPLAY-ONE-CAR-RECORD.
           *>   PERFORM 302-DISPLAY-CAR-MODEL.
@@ -49,14 +125,53 @@
 
                302-DISPLAY-CAR-MODEL.
                    DISPLAY CAR-RECORD-IN.
+                   PERFORM 307-VALIDATE-CAR-MODEL.
+                   MOVE CAR-MODEL TO WS-D-MODEL.
+                   MOVE ENGINE TO WS-D-ENGINE.
+                   MOVE TOWING-CAPACITY TO WS-D-TOWING.
+                   MOVE OWNER-NAME TO WS-D-OWNER.
+                   MOVE WS-MODEL-MATCH-FLG TO WS-D-MODEL-FLG.
+                   WRITE CAR-LIST-LINE-OUT FROM WS-DETAIL-LINE.
 
                305-READ-CAR-RECORD.
                    READ CAR-FILE-IN
                       AT END MOVE 'Y' TO EOF-FLG
                           NOT AT END PERFORM 302-DISPLAY-CAR-MODEL.
 
+           206-SCAN-FOR-OWNER.
+               MOVE 'N' TO WS-MATCH-FLG
+               IF OWNER-NAME = WS-LOOKUP-NAME
+                   PERFORM 307-VALIDATE-CAR-MODEL
+                   MOVE 'Y' TO WS-MATCH-FLG
+                   DISPLAY CAR-MODEL " " ENGINE " " TOWING-CAPACITY
+               END-IF.
+               PERFORM 305-READ-CAR-RECORD-QUIET.
+
+               305-READ-CAR-RECORD-QUIET.
+                   READ CAR-FILE-IN
+                      AT END MOVE 'Y' TO EOF-FLG.
+
+           307-VALIDATE-CAR-MODEL.
+               MOVE 'N' TO WS-MODEL-MATCH-FLG.
+               PERFORM 308-SCAN-VEHICLE-TABLE
+                   VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-VEHICLE-COUNT
+                       OR WS-MODEL-MATCH-FLG = 'Y'.
+               IF WS-MODEL-MATCH-FLG = 'N'
+                   DISPLAY "*** CAR MODEL NOT ON VEHICLE CODE TABLE: "
+                       CAR-MODEL
+               END-IF.
+
+               308-SCAN-VEHICLE-TABLE.
+                   IF CAR-MODEL = WS-VEHICLE-MODEL(WS-SUB)
+                       MOVE 'Y' TO WS-MODEL-MATCH-FLG
+                   END-IF.
+
            203-CLOSE-CAR-FILE.
                CLOSE CAR-FILE-IN.
+               IF LOOKUP-MODE-FLG = 'N'
+                   CLOSE CAR-LIST-OUT
+               END-IF.
 
 
       *>      MAIN_PROGRAM.
