@@ -9,41 +9,190 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-           SELECT CAR-FILE
+           SELECT CAR-FILE-IN
            ASSIGN TO '..\CAR-FILE.TXT'
-           ORGANIZATION IS LINE SEQUENTIAL. *> change to INDEXED to use below commented code, or else use LINE SEQUENTIAL
-      *>      ACCESS MODE RANDOM
-      *>      RECORD KEY THISKEY
-      *>      FILE STATUS FILE-STATUS.
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CAR-FILE
+           ASSIGN TO '..\INDEXED-CAR-FILE.IDX'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS THISKEY
+           FILE STATUS IS WS-FILE-STATUS.
+           SELECT CAR-TABLE-REPORT-OUT
+           ASSIGN TO '..\CAR-TABLE-REPORT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD CAR-FILE-IN.
+       01 CAR-FILE-RECORD-IN.
+           05 THISKEY-IN.
+               10 CAR-TYPE-IN         PIC X(5).
+               10 CAR-YEAR-IN         PIC 9(4).
+           05 ENGINE-SIZE-IN     PIC 9(1).
+
        FD CAR-FILE.
-       01 THISKEY        PIC X(9).
-       01 CAR-RECORD OCCURS 200 TIMES.
-           05 CAR-TYPE           PIC X(5).
-      *>      05 FILLER         PIC X(3) VALUE SPACES.
-           05 CAR-YEAR     PIC 9(4).
-      *>      05 FILLER         PIC X(3) VALUE SPACES.
+       01 CAR-FILE-RECORD.
+           05 THISKEY.
+               10 CAR-TYPE           PIC X(5).
+               10 CAR-YEAR           PIC 9(4).
            05 ENGINE-SIZE        PIC 9(1).
+
+       FD CAR-TABLE-REPORT-OUT.
+       01 CAR-REPORT-LINE-OUT    PIC X(40).
+
        WORKING-STORAGE SECTION.
           01 SUB-1         PIC 9(3).
           01 EOF-FLG       PIC X(1).
-      *>     01 FILE-STATUS PIC X(9).
+          01 WS-FILE-STATUS PIC X(2).
+          01 WS-MODE       PIC X(1).
+          01 WS-LOAD-COUNT PIC 9(3) VALUE 0.
+
+          01 CAR-TABLE.
+              05 CAR-ENTRY OCCURS 200 TIMES.
+                  10 CAR-ENTRY-TYPE      PIC X(5).
+                  10 CAR-ENTRY-YEAR      PIC 9(4).
+                  10 CAR-ENTRY-ENGINE    PIC 9(1).
+
+          01 WS-REPORT-LINE.
+              05 WS-R-TYPE         PIC X(5).
+              05 FILLER            PIC X(3) VALUE SPACES.
+              05 WS-R-YEAR         PIC 9(4).
+              05 FILLER            PIC X(3) VALUE SPACES.
+              05 WS-R-ENGINE       PIC 9(1).
+
+          01 WS-LOOKUP-TYPE    PIC X(5).
+          01 WS-LOOKUP-YEAR    PIC 9(4).
+
+          01 WS-GROUP-TYPE     PIC X(5).
+          01 WS-GROUP-COUNT    PIC 9(3) VALUE 0.
+
+          01 WS-GROUP-LINE.
+              05 FILLER            PIC X(6) VALUE "TYPE: ".
+              05 WS-G-TYPE         PIC X(5).
+              05 FILLER            PIC X(3) VALUE SPACES.
+              05 FILLER            PIC X(6) VALUE "COUNT:".
+              05 FILLER            PIC X(1) VALUE SPACE.
+              05 WS-G-COUNT        PIC ZZ9.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-      *>      OPEN I-O CAR-FILE.
-           OPEN INPUT CAR-FILE.
-           PERFORM 01-ACTION VARYING SUB-1 FROM 1 BY 1
-           UNTIL EOF-FLG = 'Y' OR SUB-1 > 200.
-           CLOSE CAR-FILE.
+           PERFORM 100-BUILD-INDEXED-FILE.
+           DISPLAY "Load full table, or look up one car by key? (L/K) "
+           ACCEPT WS-MODE.
+           IF WS-MODE = 'K' OR 'k'
+               PERFORM 500-LOOKUP-BY-KEY
+           ELSE
+               OPEN INPUT CAR-FILE
+               OPEN OUTPUT CAR-TABLE-REPORT-OUT
+               PERFORM 01-ACTION VARYING SUB-1 FROM 1 BY 1
+               UNTIL EOF-FLG = 'Y' OR SUB-1 > 200
+               PERFORM 02-CHECK-TABLE-CEILING
+               CLOSE CAR-FILE
+               DISPLAY "Cars loaded into table: " WS-LOAD-COUNT
+               PERFORM 600-PRINT-CAR-REPORT
+               PERFORM 650-PRINT-GROUPED-REPORT
+               CLOSE CAR-TABLE-REPORT-OUT
+           END-IF.
            STOP RUN.
 
+      *> Rebuilds INDEXED-CAR-FILE.IDX from the flat CAR-FILE.TXT every
+      *> run, same from-scratch conversion shape as Lab 9's indexed
+      *> inventory build -- CAR-FILE is never opened INDEXED against
+      *> the flat file itself.
+           100-BUILD-INDEXED-FILE.
+               OPEN INPUT CAR-FILE-IN.
+               OPEN OUTPUT CAR-FILE.
+               PERFORM 103-READ-FLAT-CAR-RECORD.
+               PERFORM 102-WRITE-INDEXED-CAR-RECORD
+                   UNTIL EOF-FLG = 'Y'.
+               CLOSE CAR-FILE-IN.
+               CLOSE CAR-FILE.
+               MOVE SPACE TO EOF-FLG.
+
+           103-READ-FLAT-CAR-RECORD.
+               READ CAR-FILE-IN
+                   AT END MOVE 'Y' TO EOF-FLG
+               END-READ.
+
+           102-WRITE-INDEXED-CAR-RECORD.
+               MOVE CAR-FILE-RECORD-IN TO CAR-FILE-RECORD.
+               WRITE CAR-FILE-RECORD
+                   INVALID KEY
+                       DISPLAY "CAR RECORD REJECTED ON BUILD, "
+                           "FILE STATUS: " WS-FILE-STATUS
+               END-WRITE.
+               PERFORM 103-READ-FLAT-CAR-RECORD.
+
            01-ACTION.
-               READ CAR-FILE
+               READ CAR-FILE NEXT RECORD
                 AT END MOVE 'Y' TO EOF-FLG
-                   NOT AT END ADD 1 TO SUB-1
-                        MOVE THISKEY TO CAR-RECORD(SUB-1)
-                       DISPLAY CAR-RECORD(SUB-1).
-      *>          END READ.
+                   NOT AT END
+                       MOVE CAR-TYPE TO CAR-ENTRY-TYPE(SUB-1)
+                       MOVE CAR-YEAR TO CAR-ENTRY-YEAR(SUB-1)
+                       MOVE ENGINE-SIZE TO CAR-ENTRY-ENGINE(SUB-1)
+                       ADD 1 TO WS-LOAD-COUNT
+                       DISPLAY CAR-FILE-RECORD
+               END-READ.
+
+           02-CHECK-TABLE-CEILING.
+               IF EOF-FLG NOT = 'Y'
+                   DISPLAY "*** WARNING: CAR-FILE HAS MORE THAN 200 "
+                       "ROWS -- REMAINING ROWS WERE NOT LOADED ***"
+               END-IF.
+
+           500-LOOKUP-BY-KEY.
+               OPEN INPUT CAR-FILE.
+               DISPLAY "Enter car type (5 characters): "
+               ACCEPT WS-LOOKUP-TYPE.
+               DISPLAY "Enter car year (4 digits): "
+               ACCEPT WS-LOOKUP-YEAR.
+               MOVE WS-LOOKUP-TYPE TO CAR-TYPE.
+               MOVE WS-LOOKUP-YEAR TO CAR-YEAR.
+               READ CAR-FILE
+                   INVALID KEY
+                       DISPLAY "No car on file for that key"
+                   NOT INVALID KEY
+                       DISPLAY "Engine size: " ENGINE-SIZE
+               END-READ.
+               CLOSE CAR-FILE.
+
+           600-PRINT-CAR-REPORT.
+               PERFORM 610-PRINT-CAR-LINE
+                   VARYING SUB-1 FROM 1 BY 1
+                   UNTIL SUB-1 > WS-LOAD-COUNT.
+
+           610-PRINT-CAR-LINE.
+               MOVE CAR-ENTRY-TYPE(SUB-1) TO WS-R-TYPE.
+               MOVE CAR-ENTRY-YEAR(SUB-1) TO WS-R-YEAR.
+               MOVE CAR-ENTRY-ENGINE(SUB-1) TO WS-R-ENGINE.
+               WRITE CAR-REPORT-LINE-OUT FROM WS-REPORT-LINE.
+
+      *> CAR-TYPE is THISKEY's high-order field, so CAR-TABLE was
+      *> already loaded in CAR-TYPE sequence by the READ NEXT RECORD
+      *> passes above -- no separate sort is needed before grouping.
+           650-PRINT-GROUPED-REPORT.
+               MOVE SPACES TO WS-GROUP-TYPE.
+               MOVE 0 TO WS-GROUP-COUNT.
+               IF WS-LOAD-COUNT > 0
+                   PERFORM 660-PROCESS-GROUP-ENTRY
+                       VARYING SUB-1 FROM 1 BY 1
+                       UNTIL SUB-1 > WS-LOAD-COUNT
+                   PERFORM 670-PRINT-GROUP-TOTAL
+               END-IF.
+
+           660-PROCESS-GROUP-ENTRY.
+               IF CAR-ENTRY-TYPE(SUB-1) NOT = WS-GROUP-TYPE
+                   IF WS-GROUP-COUNT > 0
+                       PERFORM 670-PRINT-GROUP-TOTAL
+                   END-IF
+                   MOVE CAR-ENTRY-TYPE(SUB-1) TO WS-GROUP-TYPE
+                   MOVE 0 TO WS-GROUP-COUNT
+               END-IF.
+               ADD 1 TO WS-GROUP-COUNT.
+
+           670-PRINT-GROUP-TOTAL.
+               MOVE WS-GROUP-TYPE TO WS-G-TYPE.
+               MOVE WS-GROUP-COUNT TO WS-G-COUNT.
+               WRITE CAR-REPORT-LINE-OUT FROM WS-GROUP-LINE.
 
        END PROGRAM LAB_6_PROGRAM.
