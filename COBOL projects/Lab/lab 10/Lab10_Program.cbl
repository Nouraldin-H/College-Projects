@@ -2,6 +2,9 @@
       * Author: Nouraldin Hassan
       * Date: 07-25-2023
       * Purpose: Use redefine after declaration for external console for entries
+      * Modification history:
+      *   07-26-2023 NH - range-check shoe size (1-20) before accepting
+      *   07-27-2023 NH - confirm/cancel step before the entry is final
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
@@ -12,7 +15,11 @@
        WORKING-STORAGE SECTION.
        01 WS-DECLARATION.
            05  WS-SHOE-STYLE        PIC X(5). *> Input?
-           05  WS-SHOE-SIZE            PIC X(4). *> Output?
+           05  WS-SHOE-SIZE         PIC 9(2). *> Output?
+               88 VALID-SHOE-SIZE   VALUE 1 THRU 20.
+       01 WS-VALID-SIZE-FLG PIC X(1) VALUE 'N'.
+       01 WS-CONFIRM-FLG PIC X(1) VALUE 'N'.
+       01 WS-CONFIRM-ANSWER PIC X(1).
        01 HOLD PIC X.
        SCREEN SECTION.
        01  SCREEN-DECLARATION.
@@ -25,11 +32,28 @@
            LINE 5 COLUMN 5.
            05 SS-SHOE-STYLE        PIC X(5) TO WS-SHOE-STYLE
            LINE 5 COLUMN 25. *> Input?
-           05 VALUE "Enter Shoe Size"
+           05 VALUE "Enter Shoe Size (1-20)"
            LINE 7 COLUMN 5.
-           05 SS-SHOE-SIZE         PIC X(4) TO WS-SHOE-SIZE
+           05 SS-SHOE-SIZE         PIC 9(2) TO WS-SHOE-SIZE
            LINE 7 COLUMN 25. *> Output?
       *>      05 BLANK SCREEN.
+       01 SCREEN-CONFIRM.
+           05 VALUE "CONFIRM ENTRY" BLANK SCREEN LINE 1 COLUMN 30.
+           05 VALUE "Shoe Style: " LINE 3 COLUMN 5.
+           05 CONF-STYLE-OUT LINE 3 COLUMN 25
+               PIC X(5) FROM WS-SHOE-STYLE.
+           05 VALUE "Shoe Size: " LINE 5 COLUMN 5.
+           05 CONF-SIZE-OUT LINE 5 COLUMN 25
+               PIC 9(2) FROM WS-SHOE-SIZE.
+           05 VALUE "Correct? (Y/N)" LINE 7 COLUMN 5.
+           05 CONF-ANSWER-IN LINE 7 COLUMN 25
+               PIC X(1) TO WS-CONFIRM-ANSWER.
+       01 SCREEN-SIZE-ERROR.
+           05 VALUE "Invalid shoe size -- must be 1 through 20."
+           LINE 9 COLUMN 5.
+           05 VALUE "Press enter to try again"
+           LINE 10 COLUMN 5.
+           05 LINE 11 COLUMN 5 TO HOLD.
        01 SCREEN-DISPLAY.
            05 VALUE "You Entered Shoe Style: "
            LINE 5 COLUMN 1 FROM WS-SHOE-STYLE.
@@ -42,12 +66,37 @@
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY SCREEN-DECLARATION.
-           ACCEPT SCREEN-DECLARATION.
+           PERFORM 100-GET-SHOE-ENTRY UNTIL WS-CONFIRM-FLG = 'Y'.
            DISPLAY SCREEN-DISPLAY.
            ACCEPT SCREEN-HOLD.
       *>      DISPLAY "YOU ENTERED: " WS-DECLARATION.
       *>      DISPLAY "YOU ENTERED: " WS-SHOE-STYLE.
       *>      DISPLAY "YOU ENTERED: " WS-SHOE-SIZE.
            STOP RUN.
+
+           100-GET-SHOE-ENTRY.
+               MOVE 'N' TO WS-VALID-SIZE-FLG.
+               PERFORM 110-PROMPT-FOR-ENTRY
+                   UNTIL WS-VALID-SIZE-FLG = 'Y'.
+               PERFORM 120-CONFIRM-ENTRY.
+
+           110-PROMPT-FOR-ENTRY.
+               DISPLAY SCREEN-DECLARATION.
+               ACCEPT SCREEN-DECLARATION.
+               IF VALID-SHOE-SIZE
+                   MOVE 'Y' TO WS-VALID-SIZE-FLG
+               ELSE
+                   DISPLAY SCREEN-SIZE-ERROR
+                   ACCEPT SCREEN-SIZE-ERROR
+               END-IF.
+
+           120-CONFIRM-ENTRY.
+               DISPLAY SCREEN-CONFIRM.
+               ACCEPT SCREEN-CONFIRM.
+               IF WS-CONFIRM-ANSWER = 'Y' OR 'y'
+                   MOVE 'Y' TO WS-CONFIRM-FLG
+               ELSE
+                   MOVE 'N' TO WS-CONFIRM-FLG
+               END-IF.
+
        END PROGRAM LAB_10_PROGRAM.
