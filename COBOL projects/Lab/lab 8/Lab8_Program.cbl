@@ -12,55 +12,384 @@
            SELECT PAY-FILE-IN
            ASSIGN TO '..\PAY-FILE-IN.TXT'
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PAY-RATES-FILE
+           ASSIGN TO '..\PAY-RATES.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PAYROLL-REGISTER-OUT
+           ASSIGN TO '..\PAYROLL-REGISTER.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PAYROLL-REJECTS-OUT
+           ASSIGN TO '..\PAYROLL-REJECTS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT YTD-FILE
+           ASSIGN TO '..\PAY-YTD.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONTROL-CARD-FILE
+           ASSIGN TO '..\PAYROLL-CONTROL.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT JOB-TYPE-FILTER-FILE
+           ASSIGN TO '..\PAYROLL-JOBTYPES.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
 
        FD       PAY-FILE-IN.
        01    PAY-RECORD-IN.
+           05    EMPLOYEE-NAME-IN  PIC X(20).
+           05    JOB-TYPE-REC-IN   PIC X(3).
+           05    PAY-DATE-IN       PIC 9(8).
            05    SALARY  PIC 9(2)V99.
                88 VALID-SALARY  VALUE  4.50  THROUGH 50.00.
            05     HOURS    PIC 9(2) VALUE 70.
                88    REG-HOURS  VALUE    0  THROUGH 40.
                88    OT-HOURS      VALUE  41 THROUGH 80.
 
+       FD  PAY-RATES-FILE.
+       01  PAY-RATE-RECORD-IN.
+           05  RATE-JOB-TYPE-IN      PIC X(3).
+           05  RATE-PAY-VALUE-IN     PIC 9(3)V99.
+
+       FD  PAYROLL-REGISTER-OUT.
+       01  REGISTER-LINE-OUT         PIC X(80).
+
+       FD  PAYROLL-REJECTS-OUT.
+       01  REJECT-LINE-OUT           PIC X(80).
+
+       FD  YTD-FILE.
+       01  YTD-RECORD.
+           05  YTD-JOB-TYPE-F        PIC X(3).
+           05  YTD-TOTAL-F           PIC 9(7)V99.
+
+       FD  CONTROL-CARD-FILE.
+       01  CONTROL-CARD-RECORD.
+           05  CTL-START-DATE        PIC 9(8).
+           05  CTL-END-DATE          PIC 9(8).
+
+       FD  JOB-TYPE-FILTER-FILE.
+       01  JOB-TYPE-FILTER-RECORD    PIC X(3).
+
        WORKING-STORAGE SECTION.
+       01   WS-RATE-COUNT            PIC 9(4) VALUE 0.
        01     PAY-TABLE-VALUES-TBL.
-         05    PAY-VALUES-TBL   OCCURS 5000 TIMES.
+         05    PAY-VALUES-TBL   OCCURS 1 TO 5000 TIMES
+               DEPENDING ON WS-RATE-COUNT
+               ASCENDING KEY IS JOB-TYPE-TBLE
+               INDEXED BY PAY-IDX.
                10  JOB-TYPE-TBLE    PIC X(3).
                10  PAY-VALUE-TBLE  PIC 9(3)V99.
+       01   WS-RATES-EOF             PIC X(1) VALUE 'N'.
+       01   WS-SUB                   PIC 9(4).
+       01   WS-SUB2                  PIC 9(4).
+       01   WS-LIMIT                 PIC 9(4).
+       01   WS-SWAP-JOB-TYPE         PIC X(3).
+       01   WS-SWAP-PAY-VALUE        PIC 9(3)V99.
 
        01   FLAGS-WORKING-FIELDS.
            05   FOUND-FLAG    PIC X(3)  VALUE  "NO".
-           05   SUB-1                 PIC 9(4).
            05   JOB-TYPE-IN     PIC X(3).
            05   PAY-VALUE-EDITED  PIC $$$9.99.
 
+       01   WS-MODE                  PIC X(1).
+       01   WS-PAY-EOF               PIC X(1) VALUE 'N'.
+       01   WS-GROSS-PAY             PIC 9(5)V99.
+       01   WS-REG-PAY               PIC 9(5)V99.
+       01   WS-OT-PAY                PIC 9(5)V99.
+       01   WS-GRAND-TOTAL           PIC 9(7)V99 VALUE 0.
+       01   WS-INCLUDE-FLAG          PIC X(1).
+       01   WS-JOB-MATCH-FLAG        PIC X(1).
+
+       01   WS-DETAIL-LINE.
+           05  WS-D-NAME             PIC X(20).
+           05  FILLER                PIC X(1) VALUE SPACE.
+           05  WS-D-JOB-TYPE         PIC X(3).
+           05  FILLER                PIC X(1) VALUE SPACE.
+           05  WS-D-HOURS            PIC ZZ9.
+           05  FILLER                PIC X(1) VALUE SPACE.
+           05  WS-D-GROSS            PIC $$$,$$9.99.
+       01   WS-TOTAL-LINE.
+           05  FILLER                PIC X(11) VALUE "GRAND TOTAL".
+           05  FILLER                PIC X(3) VALUE SPACES.
+           05  WS-TOT-GROSS          PIC $$,$$$,$$9.99.
+
+       01   WS-CTL-START-DATE        PIC 9(8) VALUE 0.
+       01   WS-CTL-END-DATE          PIC 9(8) VALUE 99999999.
+       01   WS-FILTER-TABLE.
+           05  WS-FILTER-ENTRY OCCURS 100 TIMES PIC X(3).
+       01   WS-FILTER-COUNT          PIC 9(3) VALUE 0.
+       01   WS-FILTER-EOF            PIC X(1) VALUE 'N'.
+
+       01   WS-YTD-TABLE.
+           05  WS-YTD-ENTRY OCCURS 500 TIMES.
+               10  WS-YTD-JOB-TYPE   PIC X(3).
+               10  WS-YTD-TOTAL      PIC 9(7)V99.
+       01   WS-YTD-COUNT             PIC 9(4) VALUE 0.
+       01   WS-YTD-EOF               PIC X(1) VALUE 'N'.
+       01   WS-YTD-SUB               PIC 9(4).
+       01   WS-YTD-FOUND-FLAG        PIC X(1).
+       01   WS-YTD-LOOKUP-TYPE       PIC X(3).
+       01   WS-YTD-EDITED            PIC $$,$$$,$$9.99.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-      *>      SET VALID-SALARY   TO TRUE.
-      *>       DISPLAY HOURS.
+           PERFORM 050-LOAD-PAY-RATES.
+           PERFORM 055-SORT-PAY-RATES.
+           PERFORM 060-LOAD-YTD-TABLE.
+           PERFORM 070-LOAD-CONTROL-CARD.
+           PERFORM 075-LOAD-JOB-TYPE-FILTER.
+
+           DISPLAY "Single job-type lookup, or batch payroll "
+               "register? (S/B) "
+           ACCEPT WS-MODE.
+           IF WS-MODE = 'B' OR 'b'
+               PERFORM 200-RUN-BATCH-PAYROLL
+           ELSE
+               PERFORM 100-SINGLE-LOOKUP
+           END-IF.
+
+           PERFORM 090-SAVE-YTD-TABLE.
+           STOP RUN.
+
+           050-LOAD-PAY-RATES.
+               OPEN INPUT PAY-RATES-FILE.
+               PERFORM 051-READ-PAY-RATE
+                   UNTIL WS-RATES-EOF = 'Y' OR WS-RATE-COUNT = 5000.
+               PERFORM 052-CHECK-RATE-TABLE-CEILING.
+               CLOSE PAY-RATES-FILE.
+
+           051-READ-PAY-RATE.
+               READ PAY-RATES-FILE
+                   AT END MOVE 'Y' TO WS-RATES-EOF
+                   NOT AT END
+                       ADD 1 TO WS-RATE-COUNT
+                       MOVE RATE-JOB-TYPE-IN
+                           TO JOB-TYPE-TBLE(WS-RATE-COUNT)
+                       MOVE RATE-PAY-VALUE-IN
+                           TO PAY-VALUE-TBLE(WS-RATE-COUNT)
+               END-READ.
+
+           052-CHECK-RATE-TABLE-CEILING.
+               IF WS-RATES-EOF NOT = 'Y'
+                   DISPLAY "*** WARNING: PAY-RATES-FILE HAS MORE THAN "
+                       "5000 ROWS -- REMAINING ROWS WERE NOT "
+                       "LOADED ***"
+               END-IF.
 
-           DISPLAY "Enter Job Type: ".
-            ACCEPT JOB-TYPE-IN.
-            MOVE 1 TO SUB-1.
-            MOVE "NO" TO FOUND-FLAG.
+           055-SORT-PAY-RATES.
+               PERFORM 056-SORT-PASS
+                   VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB >= WS-RATE-COUNT.
 
-            PERFORM SEARCH-TABLE UNTIL SUB-1 > 5000
-            OR FOUND-FLAG = "YES".
+           056-SORT-PASS.
+               COMPUTE WS-LIMIT = WS-RATE-COUNT - WS-SUB.
+               PERFORM 057-SORT-COMPARE
+                   VARYING WS-SUB2 FROM 1 BY 1
+                   UNTIL WS-SUB2 > WS-LIMIT.
 
-            IF FOUND-FLAG = "YES" THEN
-                DISPLAY "PAY VALUE: $" PAY-VALUE-EDITED
-            ELSE
-                DISPLAY "JOB TYPE NOT FOUND IN TABLE."
+           057-SORT-COMPARE.
+               IF JOB-TYPE-TBLE(WS-SUB2) > JOB-TYPE-TBLE(WS-SUB2 + 1)
+                   PERFORM 058-SWAP-RATE-ENTRIES
+               END-IF.
 
-            STOP RUN.
+           058-SWAP-RATE-ENTRIES.
+               MOVE JOB-TYPE-TBLE(WS-SUB2) TO WS-SWAP-JOB-TYPE.
+               MOVE PAY-VALUE-TBLE(WS-SUB2) TO WS-SWAP-PAY-VALUE.
+               MOVE JOB-TYPE-TBLE(WS-SUB2 + 1)
+                   TO JOB-TYPE-TBLE(WS-SUB2).
+               MOVE PAY-VALUE-TBLE(WS-SUB2 + 1)
+                   TO PAY-VALUE-TBLE(WS-SUB2).
+               MOVE WS-SWAP-JOB-TYPE TO JOB-TYPE-TBLE(WS-SUB2 + 1).
+               MOVE WS-SWAP-PAY-VALUE TO PAY-VALUE-TBLE(WS-SUB2 + 1).
+
+           060-LOAD-YTD-TABLE.
+               OPEN INPUT YTD-FILE.
+               PERFORM 061-READ-YTD-RECORD
+                   UNTIL WS-YTD-EOF = 'Y' OR WS-YTD-COUNT = 500.
+               PERFORM 062-CHECK-YTD-TABLE-CEILING.
+               CLOSE YTD-FILE.
+
+           061-READ-YTD-RECORD.
+               READ YTD-FILE
+                   AT END MOVE 'Y' TO WS-YTD-EOF
+                   NOT AT END
+                       ADD 1 TO WS-YTD-COUNT
+                       MOVE YTD-JOB-TYPE-F
+                           TO WS-YTD-JOB-TYPE(WS-YTD-COUNT)
+                       MOVE YTD-TOTAL-F
+                           TO WS-YTD-TOTAL(WS-YTD-COUNT)
+               END-READ.
+
+           062-CHECK-YTD-TABLE-CEILING.
+               IF WS-YTD-EOF NOT = 'Y'
+                   DISPLAY "*** WARNING: YTD-FILE HAS MORE THAN 500 "
+                       "ROWS -- REMAINING ROWS WERE NOT LOADED ***"
+               END-IF.
+
+           070-LOAD-CONTROL-CARD.
+               OPEN INPUT CONTROL-CARD-FILE.
+               READ CONTROL-CARD-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE CTL-START-DATE TO WS-CTL-START-DATE
+                       MOVE CTL-END-DATE TO WS-CTL-END-DATE
+               END-READ.
+               CLOSE CONTROL-CARD-FILE.
+
+           075-LOAD-JOB-TYPE-FILTER.
+               OPEN INPUT JOB-TYPE-FILTER-FILE.
+               PERFORM 076-READ-FILTER-ENTRY
+                   UNTIL WS-FILTER-EOF = 'Y' OR WS-FILTER-COUNT = 100.
+               PERFORM 077-CHECK-FILTER-TABLE-CEILING.
+               CLOSE JOB-TYPE-FILTER-FILE.
+
+           076-READ-FILTER-ENTRY.
+               READ JOB-TYPE-FILTER-FILE
+                   AT END MOVE 'Y' TO WS-FILTER-EOF
+                   NOT AT END
+                       ADD 1 TO WS-FILTER-COUNT
+                       MOVE JOB-TYPE-FILTER-RECORD
+                           TO WS-FILTER-ENTRY(WS-FILTER-COUNT)
+               END-READ.
+
+           077-CHECK-FILTER-TABLE-CEILING.
+               IF WS-FILTER-EOF NOT = 'Y'
+                   DISPLAY "*** WARNING: JOB-TYPE-FILTER-FILE HAS MORE "
+                       "THAN 100 ROWS -- REMAINING ROWS WERE NOT "
+                       "LOADED ***"
+               END-IF.
+
+           100-SINGLE-LOOKUP.
+               DISPLAY "Enter Job Type: ".
+               ACCEPT JOB-TYPE-IN.
+               MOVE "NO" TO FOUND-FLAG.
+               PERFORM SEARCH-TABLE.
+               IF FOUND-FLAG = "YES"
+                   DISPLAY "PAY VALUE: $" PAY-VALUE-EDITED
+                   MOVE JOB-TYPE-IN TO WS-YTD-LOOKUP-TYPE
+                   PERFORM 241-FIND-OR-ADD-YTD-ENTRY
+                   MOVE WS-YTD-TOTAL(WS-YTD-SUB) TO WS-YTD-EDITED
+                   DISPLAY "YEAR-TO-DATE TOTAL FOR " JOB-TYPE-IN
+                       ": $" WS-YTD-EDITED
+               ELSE
+                   DISPLAY "JOB TYPE NOT FOUND IN TABLE."
+               END-IF.
 
         SEARCH-TABLE.
-            IF JOB-TYPE-IN = JOB-TYPE-TBLE(SUB-1)
-                MOVE PAY-VALUE-TBLE(SUB-1) TO PAY-VALUE-EDITED
-                MOVE "YES" TO FOUND-FLAG
-            END-IF.
+               SET PAY-IDX TO 1.
+               SEARCH ALL PAY-VALUES-TBL
+                   AT END MOVE "NO" TO FOUND-FLAG
+                   WHEN JOB-TYPE-TBLE(PAY-IDX) = JOB-TYPE-IN
+                       MOVE PAY-VALUE-TBLE(PAY-IDX) TO PAY-VALUE-EDITED
+                       MOVE "YES" TO FOUND-FLAG
+               END-SEARCH.
+
+           200-RUN-BATCH-PAYROLL.
+               OPEN INPUT PAY-FILE-IN.
+               OPEN OUTPUT PAYROLL-REGISTER-OUT.
+               OPEN OUTPUT PAYROLL-REJECTS-OUT.
+               PERFORM 201-READ-PAY-RECORD UNTIL WS-PAY-EOF = 'Y'.
+               CLOSE PAY-FILE-IN.
+               MOVE WS-GRAND-TOTAL TO WS-TOT-GROSS.
+               DISPLAY WS-TOTAL-LINE.
+               WRITE REGISTER-LINE-OUT FROM WS-TOTAL-LINE.
+               CLOSE PAYROLL-REGISTER-OUT.
+               CLOSE PAYROLL-REJECTS-OUT.
+
+           201-READ-PAY-RECORD.
+               READ PAY-FILE-IN
+                   AT END MOVE 'Y' TO WS-PAY-EOF
+                   NOT AT END PERFORM 202-PROCESS-PAY-RECORD
+               END-READ.
+
+           202-PROCESS-PAY-RECORD.
+               PERFORM 203-CHECK-CONTROL-FILTER.
+               IF WS-INCLUDE-FLAG = 'Y'
+                   IF VALID-SALARY AND (REG-HOURS OR OT-HOURS)
+                       PERFORM 220-COMPUTE-GROSS-PAY
+                       PERFORM 230-WRITE-REGISTER-LINE
+                   ELSE
+                       PERFORM 250-WRITE-REJECT-LINE
+                   END-IF
+               END-IF.
+
+           203-CHECK-CONTROL-FILTER.
+               MOVE 'Y' TO WS-INCLUDE-FLAG.
+               IF PAY-DATE-IN < WS-CTL-START-DATE
+                   OR PAY-DATE-IN > WS-CTL-END-DATE
+                   MOVE 'N' TO WS-INCLUDE-FLAG
+               END-IF.
+               IF WS-FILTER-COUNT > 0 AND WS-INCLUDE-FLAG = 'Y'
+                   PERFORM 204-CHECK-JOB-TYPE-FILTER
+               END-IF.
+
+           204-CHECK-JOB-TYPE-FILTER.
+               MOVE 'N' TO WS-JOB-MATCH-FLAG.
+               PERFORM 205-SCAN-FILTER-ENTRY
+                   VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-FILTER-COUNT.
+               IF WS-JOB-MATCH-FLAG = 'N'
+                   MOVE 'N' TO WS-INCLUDE-FLAG
+               END-IF.
+
+           205-SCAN-FILTER-ENTRY.
+               IF JOB-TYPE-REC-IN = WS-FILTER-ENTRY(WS-SUB)
+                   MOVE 'Y' TO WS-JOB-MATCH-FLAG
+               END-IF.
+
+           220-COMPUTE-GROSS-PAY.
+               IF OT-HOURS
+                   COMPUTE WS-REG-PAY = SALARY * 40
+                   COMPUTE WS-OT-PAY = SALARY * 1.5 * (HOURS - 40)
+                   COMPUTE WS-GROSS-PAY = WS-REG-PAY + WS-OT-PAY
+               ELSE
+                   COMPUTE WS-GROSS-PAY = SALARY * HOURS
+               END-IF.
+               ADD WS-GROSS-PAY TO WS-GRAND-TOTAL.
+               MOVE JOB-TYPE-REC-IN TO WS-YTD-LOOKUP-TYPE.
+               PERFORM 241-FIND-OR-ADD-YTD-ENTRY.
+               ADD WS-GROSS-PAY TO WS-YTD-TOTAL(WS-YTD-SUB).
+
+           230-WRITE-REGISTER-LINE.
+               MOVE EMPLOYEE-NAME-IN TO WS-D-NAME.
+               MOVE JOB-TYPE-REC-IN TO WS-D-JOB-TYPE.
+               MOVE HOURS TO WS-D-HOURS.
+               MOVE WS-GROSS-PAY TO WS-D-GROSS.
+               DISPLAY WS-DETAIL-LINE.
+               WRITE REGISTER-LINE-OUT FROM WS-DETAIL-LINE.
+
+           250-WRITE-REJECT-LINE.
+               DISPLAY EMPLOYEE-NAME-IN
+                   " REJECTED: SALARY OR HOURS OUT OF RANGE".
+               WRITE REJECT-LINE-OUT FROM PAY-RECORD-IN.
+
+           241-FIND-OR-ADD-YTD-ENTRY.
+               MOVE 'N' TO WS-YTD-FOUND-FLAG.
+               PERFORM 242-SCAN-YTD-ENTRY
+                   VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-YTD-COUNT.
+               IF WS-YTD-FOUND-FLAG = 'N'
+                   ADD 1 TO WS-YTD-COUNT
+                   MOVE WS-YTD-LOOKUP-TYPE
+                       TO WS-YTD-JOB-TYPE(WS-YTD-COUNT)
+                   MOVE 0 TO WS-YTD-TOTAL(WS-YTD-COUNT)
+                   MOVE WS-YTD-COUNT TO WS-YTD-SUB
+               END-IF.
+
+           242-SCAN-YTD-ENTRY.
+               IF WS-YTD-LOOKUP-TYPE = WS-YTD-JOB-TYPE(WS-SUB)
+                   MOVE 'Y' TO WS-YTD-FOUND-FLAG
+                   MOVE WS-SUB TO WS-YTD-SUB
+               END-IF.
+
+           090-SAVE-YTD-TABLE.
+               OPEN OUTPUT YTD-FILE.
+               PERFORM 091-WRITE-YTD-ENTRY
+                   VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-YTD-COUNT.
+               CLOSE YTD-FILE.
 
-            ADD 1 TO SUB-1.
+           091-WRITE-YTD-ENTRY.
+               MOVE WS-YTD-JOB-TYPE(WS-SUB) TO YTD-JOB-TYPE-F.
+               MOVE WS-YTD-TOTAL(WS-SUB) TO YTD-TOTAL-F.
+               WRITE YTD-RECORD.
 
        END PROGRAM LAB_8_PROGRAM.
