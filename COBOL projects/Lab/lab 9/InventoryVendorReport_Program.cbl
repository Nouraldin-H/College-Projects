@@ -0,0 +1,96 @@
+      ******************************************************************
+      * Author: Nouraldin Hassan
+      * Date: 09-12-2023
+      * Purpose: list every inventory item for one vendor, pulled in
+      * vendor-name order straight off the VENDOR-NAME alternate key
+      * of INDEXED-INVENTORY.IDX (built by LAB_9_PROGRAM), instead of
+      * scanning the whole file.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVENTORY_VENDOR_REPORT_PROGRAM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT INDEXED-INVENT-FILE
+           ASSIGN TO '..\INDEXED-INVENTORY.IDX'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY INVENTORY-ID
+           ALTERNATE KEY VENDOR-NAME WITH DUPLICATES
+           FILE STATUS WS-KEY.
+           SELECT VENDOR-REPORT-OUT
+           ASSIGN TO '..\VENDOR-REPORT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INDEXED-INVENT-FILE.
+       01  INVENTORY-RECORD-OUT.
+           05  INVENTORY-ID            PIC X(9).
+           05  VENDOR-NAME             PIC X(20).
+           05  INVENTORY-DESCRIPTION   PIC X(40).
+           05  QUANTITY-ON-HAND        PIC 9(5).
+           05  REORDER-POINT           PIC 9(5).
+
+       FD  VENDOR-REPORT-OUT.
+       01  VENDOR-REPORT-LINE-OUT      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-KEY                      PIC X(2).
+       01  WS-VENDOR-EOF               PIC X(1) VALUE 'N'.
+       01  WS-LOOKUP-VENDOR            PIC X(20).
+       01  WS-REPORT-LINE.
+           05  WS-R-ID                 PIC X(9).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  WS-R-DESCRIPTION        PIC X(40).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  WS-R-QTY                PIC ZZZZ9.
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  WS-R-REORDER            PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "Enter vendor name to report on (20 characters): "
+           ACCEPT WS-LOOKUP-VENDOR.
+           OPEN INPUT INDEXED-INVENT-FILE.
+           OPEN OUTPUT VENDOR-REPORT-OUT.
+           PERFORM 100-START-ON-VENDOR.
+           IF WS-VENDOR-EOF NOT = 'Y'
+               PERFORM 200-READ-NEXT-FOR-VENDOR
+                   UNTIL WS-VENDOR-EOF = 'Y'
+           END-IF.
+           CLOSE INDEXED-INVENT-FILE.
+           CLOSE VENDOR-REPORT-OUT.
+           STOP RUN.
+
+           100-START-ON-VENDOR.
+               MOVE WS-LOOKUP-VENDOR TO VENDOR-NAME.
+               START INDEXED-INVENT-FILE
+                   KEY IS EQUAL TO VENDOR-NAME
+                   INVALID KEY
+                       DISPLAY "No inventory items on file for "
+                           "that vendor"
+                       MOVE 'Y' TO WS-VENDOR-EOF
+               END-START.
+
+           200-READ-NEXT-FOR-VENDOR.
+               READ INDEXED-INVENT-FILE NEXT RECORD
+                   AT END MOVE 'Y' TO WS-VENDOR-EOF
+                   NOT AT END
+                       IF VENDOR-NAME NOT = WS-LOOKUP-VENDOR
+                           MOVE 'Y' TO WS-VENDOR-EOF
+                       ELSE
+                           PERFORM 210-WRITE-VENDOR-LINE
+                       END-IF
+               END-READ.
+
+           210-WRITE-VENDOR-LINE.
+               MOVE INVENTORY-ID TO WS-R-ID.
+               MOVE INVENTORY-DESCRIPTION TO WS-R-DESCRIPTION.
+               MOVE QUANTITY-ON-HAND TO WS-R-QTY.
+               MOVE REORDER-POINT TO WS-R-REORDER.
+               DISPLAY WS-REPORT-LINE.
+               WRITE VENDOR-REPORT-LINE-OUT FROM WS-REPORT-LINE.
+
+       END PROGRAM INVENTORY_VENDOR_REPORT_PROGRAM.
