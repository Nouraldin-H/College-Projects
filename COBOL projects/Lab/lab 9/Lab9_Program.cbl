@@ -15,10 +15,19 @@
            SELECT INDEXED-INVENT-FILE
            ASSIGN TO '..\INDEXED-INVENTORY.IDX'
            ORGANIZATION IS INDEXED
-           ACCESS MODE RANDOM
+           ACCESS MODE IS DYNAMIC
            RECORD KEY INVENTORY-ID
            ALTERNATE KEY VENDOR-NAME WITH DUPLICATES
            FILE STATUS WS-KEY.
+           SELECT INVENTORY-REJECTS-FILE
+           ASSIGN TO '..\INVENTORY-REJECTS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LOW-STOCK-REPORT-OUT
+           ASSIGN TO '..\LOW-STOCK-REPORT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE
+           ASSIGN TO '..\INVENTORY-CHECKPOINT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -28,61 +37,192 @@
            05  INVENTORY-ID-IN            PIC X(9).
            05  VENDOR-NAME-IN             PIC X(20).
            05  INVENTORY-DESCRIPTION-IN   PIC X(40).
+           05  QUANTITY-ON-HAND-IN        PIC 9(5).
+           05  REORDER-POINT-IN           PIC 9(5).
 
        FD  INDEXED-INVENT-FILE.
        01  INVENTORY-RECORD-OUT.
            05  INVENTORY-ID            PIC X(9).
            05  VENDOR-NAME             PIC X(20).
            05  INVENTORY-DESCRIPTION   PIC X(40).
+           05  QUANTITY-ON-HAND        PIC 9(5).
+           05  REORDER-POINT           PIC 9(5).
+
+       FD  INVENTORY-REJECTS-FILE.
+       01  REJECT-RECORD-OUT          PIC X(80).
+
+       FD  LOW-STOCK-REPORT-OUT.
+       01  LOW-STOCK-LINE-OUT         PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-READ-COUNT        PIC 9(7).
+           05  FILLER                 PIC X(1) VALUE SPACE.
+           05  CKPT-PROCESSED-COUNT   PIC 9(7).
 
        WORKING-STORAGE SECTION.
        01  EOF-FLAG                    PIC X(3) VALUE 'NO'.
        01  WS-KEY                      PIC X(2).
+       01  WS-MODE                     PIC X(1).
+       01  WS-CKPT-READ-COUNT          PIC 9(7) VALUE 0.
+       01  WS-CKPT-COUNT               PIC 9(7) VALUE 0.
+       01  WS-READ-COUNT               PIC 9(7) VALUE 0.
+       01  WS-PROCESSED-COUNT          PIC 9(7) VALUE 0.
+       01  WS-SKIP-SUB                 PIC 9(7).
+       01  WS-RUN-COUNT                PIC 9(7) VALUE 0.
+       01  WS-REJECT-COUNT             PIC 9(7) VALUE 0.
+
+       01  WS-LOW-STOCK-LINE.
+           05  WS-LS-ID                PIC X(9).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  WS-LS-VENDOR            PIC X(20).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  WS-LS-QTY               PIC ZZZZ9.
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  WS-LS-REORDER           PIC ZZZZ9.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           DISPLAY "Rebuild index from scratch, or resume from "
+               "checkpoint? (F/R) "
+           ACCEPT WS-MODE.
            PERFORM 100-CREATE-INVENTORY-FILE.
+           PERFORM 110-PRINT-LOW-STOCK-REPORT.
+           PERFORM 120-SET-RETURN-CODE.
            STOP RUN.
 
            100-CREATE-INVENTORY-FILE.
                PERFORM 101-INITIALIZE-CREATE-FILE.
+               PERFORM 202-READ-INVENT-FILE.
                PERFORM 102-CREATE-INVENTORY-RECORDS
                UNTIL  EOF-FLAG = 'YES'.
                PERFORM  103-TERMINATE-PROGRAM.
 
            101-INITIALIZE-CREATE-FILE.
-               OPEN INPUT INVENT-FILE
-               OUTPUT INDEXED-INVENT-FILE.
+               OPEN INPUT INVENT-FILE.
+               IF WS-MODE = 'R' OR 'r'
+                   OPEN EXTEND INVENTORY-REJECTS-FILE
+                   PERFORM 104-LOAD-CHECKPOINT
+                   PERFORM 105-SKIP-PROCESSED-RECORDS
+                   OPEN I-O INDEXED-INVENT-FILE
+               ELSE
+                   OPEN OUTPUT INVENTORY-REJECTS-FILE
+                   MOVE 0 TO WS-CKPT-READ-COUNT
+                   MOVE 0 TO WS-CKPT-COUNT
+                   OPEN OUTPUT INDEXED-INVENT-FILE
+               END-IF.
+
+           104-LOAD-CHECKPOINT.
+               OPEN INPUT CHECKPOINT-FILE.
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE 0 TO WS-CKPT-READ-COUNT
+                       MOVE 0 TO WS-CKPT-COUNT
+                   NOT AT END
+                       MOVE CKPT-READ-COUNT TO WS-CKPT-READ-COUNT
+                       MOVE CKPT-PROCESSED-COUNT TO WS-CKPT-COUNT
+               END-READ.
+               CLOSE CHECKPOINT-FILE.
+
+      *> The checkpoint's read-position count (every record physically
+      *> consumed off INVENT-FILE, accepted or rejected) drives where
+      *> a resume run picks back up -- it is kept separate from the
+      *> success-only WS-PROCESSED-COUNT below, since any run with a
+      *> rejected record would otherwise let the two counts diverge
+      *> and either re-skip an un-indexed record or re-process one
+      *> already indexed.
+           105-SKIP-PROCESSED-RECORDS.
+               PERFORM 106-SKIP-ONE-RECORD
+                   VARYING WS-SKIP-SUB FROM 1 BY 1
+                   UNTIL WS-SKIP-SUB > WS-CKPT-READ-COUNT.
+               MOVE WS-CKPT-READ-COUNT TO WS-READ-COUNT.
+               MOVE WS-CKPT-COUNT TO WS-PROCESSED-COUNT.
+
+           106-SKIP-ONE-RECORD.
+               READ INVENT-FILE
+                   AT END MOVE 'YES' TO EOF-FLAG.
 
            102-CREATE-INVENTORY-RECORDS.
-               PERFORM 201-OPEN-INV-FILES.
-               PERFORM 203-WRITE-IND-INV-RECORD. *> REQUIRED FIRST BEFORE 202
+               PERFORM 203-WRITE-IND-INV-RECORD.
                PERFORM 202-READ-INVENT-FILE.
 
-           201-OPEN-INV-FILES.
-               OPEN I-O INDEXED-INVENT-FILE.
-
            202-READ-INVENT-FILE.
                READ INVENT-FILE
-                   AT END MOVE 'YES' TO EOF-FLAG.
+                   AT END MOVE 'YES' TO EOF-FLAG
+                   NOT AT END ADD 1 TO WS-READ-COUNT
+               END-READ.
 
            203-WRITE-IND-INV-RECORD.
                MOVE INVENTORY-RECORD-IN TO INVENTORY-RECORD-OUT.
-               MOVE VENDOR-NAME-IN TO VENDOR-NAME.
-               MOVE INVENTORY-DESCRIPTION-IN TO INVENTORY-DESCRIPTION.
-               WRITE INVENTORY-RECORD-OUT INVALID KEY
-                   PERFORM ERROR-ROUTINE
+               WRITE INVENTORY-RECORD-OUT
+                   INVALID KEY
+                       PERFORM ERROR-ROUTINE
+                   NOT INVALID KEY
+                       ADD 1 TO WS-PROCESSED-COUNT
+                       ADD 1 TO WS-RUN-COUNT
                END-WRITE.
+               PERFORM 107-SAVE-CHECKPOINT.
 
              ERROR-ROUTINE.
                  EVALUATE TRUE
-                   WHEN WS-KEY EQUALS "22"
+                   WHEN WS-KEY = "22"
                        DISPLAY "DUPLICATE KEY"
-                   WHEN WS-KEY EQUALS "21"
+                   WHEN WS-KEY = "21"
                        DISPLAY "OUT OF SEQUENCE OR INVALID KEY"
+                   WHEN OTHER
+                       DISPLAY "UNEXPECTED FILE STATUS: " WS-KEY
                  END-EVALUATE.
+                 ADD 1 TO WS-REJECT-COUNT.
+                 WRITE REJECT-RECORD-OUT FROM INVENTORY-RECORD-IN.
+
+           107-SAVE-CHECKPOINT.
+               OPEN OUTPUT CHECKPOINT-FILE.
+               MOVE WS-READ-COUNT TO CKPT-READ-COUNT.
+               MOVE WS-PROCESSED-COUNT TO CKPT-PROCESSED-COUNT.
+               WRITE CHECKPOINT-RECORD.
+               CLOSE CHECKPOINT-FILE.
 
            103-TERMINATE-PROGRAM.
-               CLOSE INVENT-FILE
+               CLOSE INVENT-FILE.
                CLOSE INDEXED-INVENT-FILE.
+               CLOSE INVENTORY-REJECTS-FILE.
+               PERFORM 107-SAVE-CHECKPOINT.
+
+           110-PRINT-LOW-STOCK-REPORT.
+               OPEN OUTPUT LOW-STOCK-REPORT-OUT.
+               OPEN INPUT INDEXED-INVENT-FILE.
+               MOVE 'NO' TO EOF-FLAG.
+               PERFORM 111-READ-NEXT-INVENTORY UNTIL EOF-FLAG = 'YES'.
+               CLOSE INDEXED-INVENT-FILE.
+               CLOSE LOW-STOCK-REPORT-OUT.
+
+           111-READ-NEXT-INVENTORY.
+               READ INDEXED-INVENT-FILE NEXT RECORD
+                   AT END MOVE 'YES' TO EOF-FLAG
+                   NOT AT END PERFORM 112-CHECK-LOW-STOCK
+               END-READ.
+
+           112-CHECK-LOW-STOCK.
+               IF QUANTITY-ON-HAND <= REORDER-POINT
+                   MOVE INVENTORY-ID TO WS-LS-ID
+                   MOVE VENDOR-NAME TO WS-LS-VENDOR
+                   MOVE QUANTITY-ON-HAND TO WS-LS-QTY
+                   MOVE REORDER-POINT TO WS-LS-REORDER
+                   DISPLAY WS-LOW-STOCK-LINE
+                   WRITE LOW-STOCK-LINE-OUT FROM WS-LOW-STOCK-LINE
+               END-IF.
+
+      *> Clean/partial/failed return-code convention, shared with
+      *> PROJECT_1_PROGRAM and MAINP1/SubPGM1: 0 = every record this
+      *> run went in clean, 4 = some were rejected (see WS-REJECT-COUNT
+      *> above and the rejects file), 8 = nothing made it in at all.
+           120-SET-RETURN-CODE.
+               IF WS-RUN-COUNT = 0
+                   MOVE 8 TO RETURN-CODE
+               ELSE IF WS-REJECT-COUNT > 0
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF.
 
        END PROGRAM LAB_9_PROGRAM.
