@@ -0,0 +1,63 @@
+      ******************************************************************
+      * Author: Nouraldin Hassan
+      * Date: 09-05-2023
+      * Purpose: random-access lookup against INDEXED-INVENTORY.IDX
+      * by INVENTORY-ID, built by LAB_9_PROGRAM.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVENTORY_INQUIRY_PROGRAM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT INDEXED-INVENT-FILE
+           ASSIGN TO '..\INDEXED-INVENTORY.IDX'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY INVENTORY-ID
+           ALTERNATE KEY VENDOR-NAME WITH DUPLICATES
+           FILE STATUS WS-KEY.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INDEXED-INVENT-FILE.
+       01  INVENTORY-RECORD-OUT.
+           05  INVENTORY-ID            PIC X(9).
+           05  VENDOR-NAME             PIC X(20).
+           05  INVENTORY-DESCRIPTION   PIC X(40).
+           05  QUANTITY-ON-HAND        PIC 9(5).
+           05  REORDER-POINT           PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+       01  WS-KEY                      PIC X(2).
+       01  WS-MORE-FLG                 PIC X(1) VALUE 'Y'.
+       01  WS-LOOKUP-ID                PIC X(9).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT INDEXED-INVENT-FILE.
+           PERFORM 100-LOOKUP-ONE-ITEM UNTIL WS-MORE-FLG NOT = 'Y'
+               AND WS-MORE-FLG NOT = 'y'.
+           CLOSE INDEXED-INVENT-FILE.
+           STOP RUN.
+
+           100-LOOKUP-ONE-ITEM.
+               DISPLAY "Enter inventory ID (9 characters): "
+               ACCEPT WS-LOOKUP-ID.
+               MOVE WS-LOOKUP-ID TO INVENTORY-ID.
+               READ INDEXED-INVENT-FILE
+                   INVALID KEY
+                       DISPLAY "No inventory item on file for that ID"
+                   NOT INVALID KEY
+                       PERFORM 110-DISPLAY-ITEM
+               END-READ.
+               DISPLAY "Look up another item? (Y/N) "
+               ACCEPT WS-MORE-FLG.
+
+           110-DISPLAY-ITEM.
+               DISPLAY "Vendor:          " VENDOR-NAME.
+               DISPLAY "Description:     " INVENTORY-DESCRIPTION.
+               DISPLAY "Quantity on hand:" QUANTITY-ON-HAND.
+               DISPLAY "Reorder point:   " REORDER-POINT.
+
+       END PROGRAM INVENTORY_INQUIRY_PROGRAM.
