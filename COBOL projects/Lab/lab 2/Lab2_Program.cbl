@@ -15,6 +15,9 @@
            SELECT STUDENT-REPORT-OUT-FILE
            ASSIGN TO '..\STUDENT-OUT.TXT'
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STUDENT-YEAR-EXCEPTIONS-FILE
+           ASSIGN TO '..\STUDENT-YEAR-EXCEPTIONS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD STUDENT-INPUT-FILE
@@ -24,6 +27,9 @@
            05 STUDENT-NUMBER       PIC X(10).
            05 STUDENT-PROGRAM      PIC X(8).
            05 STUDENT-YEAR         PIC 9(6).
+           05 STUDENT-YEAR-R REDEFINES STUDENT-YEAR.
+               10 STUDENT-YEAR-CALENDAR    PIC 9(4).
+               10 STUDENT-YEAR-LEVEL       PIC 9(2).
            05 STUDENT-DATA.
                30 STUDENT-FULL-NAME.
                    45 STUDENT-TITLE    PIC X(6).
@@ -36,10 +42,77 @@
                    45 PROVINCE         PIC X(15).
                    45 POSTAL-CODE      PIC X(7).
 
+       FD STUDENT-REPORT-OUT-FILE.
+       01 STUDENT-OUT.
+           05 STUDENT-NUMBER-OUT       PIC X(10).
+           05 STUDENT-PROGRAM-OUT      PIC X(8).
+           05 STUDENT-YEAR-OUT         PIC 9(6).
+           05 STUDENT-DATA-OUT.
+               30 STUDENT-FULL-NAME-OUT.
+                   45 STUDENT-TITLE-OUT        PIC X(6).
+                   45 STUDENT-FIRST-NAME-OUT   PIC X(15).
+                   45 STUDENT-INITIAL-OUT      PIC X(2).
+                   45 STUDENT-LAST-NAME-OUT    PIC X(28).
+               30 STUDENT-ADDRESS-OUT.
+                   45 STREET-ADDRESS-OUT       PIC X(25).
+                   45 CITY-NAME-OUT            PIC X(15).
+                   45 PROVINCE-OUT             PIC X(15).
+                   45 POSTAL-CODE-OUT          PIC X(7).
+
+       FD STUDENT-YEAR-EXCEPTIONS-FILE.
+       01 STUDENT-EXCEPTION-OUT        PIC X(200).
+
        WORKING-STORAGE SECTION.
-      *> 01 WS-EOF PIC A(1).
+       01 WS-EOF PIC A(1) VALUE 'N'.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-      *>      DISPLAY "Hello world"
-      *>      STOP RUN.
+           PERFORM 100-OPEN-FILES.
+           PERFORM 200-READ-STUDENT-RECORD UNTIL WS-EOF = 'Y'.
+           PERFORM 300-CLOSE-FILES.
+           STOP RUN.
+
+           100-OPEN-FILES.
+               OPEN INPUT STUDENT-INPUT-FILE.
+               OPEN OUTPUT STUDENT-REPORT-OUT-FILE.
+               OPEN OUTPUT STUDENT-YEAR-EXCEPTIONS-FILE.
+
+           200-READ-STUDENT-RECORD.
+               READ STUDENT-INPUT-FILE
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END PERFORM 205-VALIDATE-STUDENT-YEAR
+               END-READ.
+
+           205-VALIDATE-STUDENT-YEAR.
+               IF STUDENT-YEAR NOT = ZERO
+                   AND (STUDENT-YEAR-CALENDAR < 1900
+                       OR STUDENT-YEAR-CALENDAR > 2099
+                       OR STUDENT-YEAR-LEVEL < 1
+                       OR STUDENT-YEAR-LEVEL > 8)
+                   PERFORM 220-WRITE-EXCEPTION-RECORD
+               ELSE
+                   PERFORM 210-WRITE-STUDENT-RECORD
+               END-IF.
+
+           210-WRITE-STUDENT-RECORD.
+               MOVE STUDENT-NUMBER TO STUDENT-NUMBER-OUT.
+               MOVE STUDENT-PROGRAM TO STUDENT-PROGRAM-OUT.
+               MOVE STUDENT-YEAR TO STUDENT-YEAR-OUT.
+               MOVE STUDENT-TITLE TO STUDENT-TITLE-OUT.
+               MOVE STUDENT-FIRST-NAME TO STUDENT-FIRST-NAME-OUT.
+               MOVE STUDENT-INITIAL TO STUDENT-INITIAL-OUT.
+               MOVE STUDENT-LAST-NAME TO STUDENT-LAST-NAME-OUT.
+               MOVE STREET-ADDRESS TO STREET-ADDRESS-OUT.
+               MOVE CITY-NAME TO CITY-NAME-OUT.
+               MOVE PROVINCE TO PROVINCE-OUT.
+               MOVE POSTAL-CODE TO POSTAL-CODE-OUT.
+               WRITE STUDENT-OUT.
+
+           220-WRITE-EXCEPTION-RECORD.
+               WRITE STUDENT-EXCEPTION-OUT FROM STUDENT-IN.
+
+           300-CLOSE-FILES.
+               CLOSE STUDENT-INPUT-FILE.
+               CLOSE STUDENT-REPORT-OUT-FILE.
+               CLOSE STUDENT-YEAR-EXCEPTIONS-FILE.
+
        END PROGRAM LAB_2_PROGRAM.
