@@ -6,17 +6,39 @@
        01 WW-SEND-AREA.
            05 WW-NAME        PIC X(10)  VALUE 'JASON'.
            05 WW-AMOUNT      PIC 9(06)  VALUE 123456.
+           05 WW-ADJUSTMENT  PIC 9(06)  VALUE 100000.
+           05 WW-STATUS-CODE PIC X(01).
+               88 WW-ADJUSTMENT-APPLIED VALUE '0'.
+               88 WW-ADJUSTMENT-SKIPPED VALUE '1'.
 
-       01 WK-SUB-PROG       PIC X(75)
-           VALUE '/Users/jasonmombourquette/Call/bin/SubPGM1'.
+       01 WK-SUB-PROG       PIC X(75).
 
        PROCEDURE DIVISION.
            DISPLAY '********MAIN PGM START*********'
+      *    Pull the subprogram's location from the environment instead
+      *    of a hardcoded path, falling back to a bare name so PATH
+      *    resolution still works if it is not set
+               ACCEPT WK-SUB-PROG
+                   FROM ENVIRONMENT 'SUBPGM1_PATH'
+               IF WK-SUB-PROG = SPACES
+                   MOVE 'SubPGM1' TO WK-SUB-PROG
+               END-IF
                DISPLAY 'NAME PASSED IS   -->' WW-NAME
                DISPLAY 'AMOUNT PASSED IS -->' WW-AMOUNT
            DISPLAY '********************************'
                CALL WK-SUB-PROG USING WW-SEND-AREA
                DISPLAY 'NAME AFTER RETURN  -->' WW-NAME
                DISPLAY 'AMOUNT AFTER RETURN-->' WW-AMOUNT
+               IF WW-ADJUSTMENT-SKIPPED
+                   DISPLAY 'ADJUSTMENT WAS SKIPPED BY SUBPGM1'
+               END-IF
            DISPLAY '*******MAIN PGM END*************'
+      *    Clean/partial/failed return-code convention: 0 = adjustment
+      *    applied normally, 4 = completed but the adjustment was
+      *    skipped, so a scheduler can tell from the exit status alone
+               IF WW-ADJUSTMENT-APPLIED
+                   MOVE 0 TO RETURN-CODE
+               ELSE
+                   MOVE 4 TO RETURN-CODE
+               END-IF
        STOP RUN.
