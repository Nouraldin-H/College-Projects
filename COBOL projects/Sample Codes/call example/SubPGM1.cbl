@@ -4,15 +4,34 @@
        DATA DIVISION.
        LINKAGE SECTION.
        01 LS-LINK-AREA.
-           05 LS-NAME-IN      PIC  X(10).
-           05 LS-AMOUNT-IN    PIC  9(06).
+           05 LS-NAME-IN         PIC  X(10).
+           05 LS-AMOUNT-IN       PIC  9(06).
+           05 LS-ADJUSTMENT-IN   PIC  9(06).
+           05 LS-STATUS-CODE     PIC  X(01).
+               88 LS-ADJUSTMENT-APPLIED VALUE '0'.
+               88 LS-ADJUSTMENT-SKIPPED VALUE '1'.
 
        PROCEDURE DIVISION USING LS-LINK-AREA.
            DISPLAY '********SUB PGM START***********'
                DISPLAY 'NAME RECIEVED IS   -->' LS-NAME-IN
                DISPLAY 'AMOUNT RECIEVED IS -->' LS-AMOUNT-IN
-      *    Now we will modify the amount by subtracting 100000
-           COMPUTE LS-AMOUNT-IN = LS-AMOUNT-IN - 100000
-           DISPLAY 'CHANGED AMOUNT IS  -->' LS-AMOUNT-IN
+      *    Now modify the amount by the caller-supplied adjustment,
+      *    skipping it rather than letting an unsigned field wrap if
+      *    the adjustment would take the amount below zero
+           IF LS-AMOUNT-IN >= LS-ADJUSTMENT-IN
+               COMPUTE LS-AMOUNT-IN = LS-AMOUNT-IN - LS-ADJUSTMENT-IN
+               MOVE '0' TO LS-STATUS-CODE
+               DISPLAY 'CHANGED AMOUNT IS  -->' LS-AMOUNT-IN
+           ELSE
+               MOVE '1' TO LS-STATUS-CODE
+               DISPLAY 'ADJUSTMENT SKIPPED -- WOULD GO BELOW ZERO'
+           END-IF
            DISPLAY '********SUB PGM END*************'
+      *    Same clean/partial/failed convention as MAINP1, set here too
+      *    so the subprogram's own completion status is consistent
+               IF LS-ADJUSTMENT-APPLIED
+                   MOVE 0 TO RETURN-CODE
+               ELSE
+                   MOVE 4 TO RETURN-CODE
+               END-IF
        GOBACK.
