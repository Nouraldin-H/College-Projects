@@ -1,24 +1,108 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
+      * Author: Nouraldin Hassan
+      * Date: 08-01-2023
+      * Purpose: data-entry and lookup/update screens against the real
+      * student file instead of just echoing typed-in values back.
+      * Modification history:
+      *   08-01-2023 NH - widened STUDENT-ID-WS to match the 7-digit
+      *     student number and wired INPUT-SCREEN to the real student
+      *     file
+      *   08-08-2023 NH - added a lookup/update screen pair that pulls
+      *     up a student's record by ID, lets it be edited, and
+      *     rewrites it
+      *   08-15-2023 NH - raised STUDENT-TABLE's OCCURS ceiling from
+      *     500 to 5000 to match PROJECT_1_PROGRAM's load/find/edit/
+      *     rewrite table, so a lookup/update on a larger file doesn't
+      *     truncate the table and drop records on rewrite
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. STUDENT_SCREEN_PROGRAM.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT STUDENT-RECORDS-FILE
+           ASSIGN TO '..\STUDENT-RECORDS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
-.      WORKING-STORAGE SECTION.
+       FILE SECTION.
+       FD STUDENT-RECORDS-FILE.
+       01 STUDENT-FILE-OUT.
+           05 STUDENT-NUMBER-OUT           PIC 9(7).
+           05 FILLER         PIC X(3) VALUE SPACES.
+           05 STUDENT-TUITION-OWED-OUT     PIC 9(7).
+           05 FILLER         PIC X(3) VALUE SPACES.
+           05 STUDENT-FULL-NAME-OUT.
+               10 STUDENT-TITLE-OUT        PIC A(6).
+               10 STUDENT-FIRST-NAME-OUT   PIC A(15).
+               10 STUDENT-INITIAL-OUT      PIC A(2).
+               10 STUDENT-LAST-NAME-OUT    PIC A(28).
+           05 FILLER         PIC X(3) VALUE SPACES.
+           05 STUDENT-PROGRAM-OUT          PIC X(8).
+           05 FILLER         PIC X(3) VALUE SPACES.
+           05 STUDENT-YEAR-OUT             PIC 9(6).
+           05 FILLER         PIC X(3) VALUE SPACES.
+           05 STUDENT-ADDRESS-OUT.
+               10 STREET-ADDRESS-OUT       PIC X(25).
+               10 CITY-NAME-OUT            PIC X(15).
+               10 PROVINCE-OUT             PIC X(15).
+               10 POSTAL-CODE-OUT          PIC X(7).
+
+       WORKING-STORAGE SECTION.
        01 STUDENT-RECORD-IN.
-           05 STUDENT-ID-WS PIC X(4).
+           05 STUDENT-ID-WS PIC 9(7).
            05 PROGRAM-NAME-WS PIC X(20).
 
+       01 STUDENT-TUITION-WS         PIC 9(7).
+       01 STUDENT-FULL-NAME-WS.
+           05 STUDENT-TITLE-WS        PIC A(6).
+           05 STUDENT-FIRST-NAME-WS   PIC A(15).
+           05 STUDENT-INITIAL-WS      PIC A(2).
+           05 STUDENT-LAST-NAME-WS    PIC A(28).
+       01 STUDENT-YEAR-WS            PIC 9(6).
+       01 STUDENT-ADDRESS-WS.
+           05 STREET-ADDRESS-WS       PIC X(25).
+           05 CITY-NAME-WS            PIC X(15).
+           05 PROVINCE-WS             PIC X(15).
+           05 POSTAL-CODE-WS          PIC X(7).
+
+       01 STUDENT-TABLE.
+           05 STUDENT-ENTRY OCCURS 5000 TIMES.
+               10 TBL-STUDENT-NUMBER  PIC 9(7).
+               10 TBL-STUDENT-TUITION PIC 9(7).
+               10 TBL-STUDENT-FULL-NAME.
+                   15 TBL-TITLE       PIC A(6).
+                   15 TBL-FIRST-NAME  PIC A(15).
+                   15 TBL-INITIAL     PIC A(2).
+                   15 TBL-LAST-NAME   PIC A(28).
+               10 TBL-PROGRAM         PIC X(8).
+               10 TBL-YEAR            PIC 9(6).
+               10 TBL-ADDRESS.
+                   15 TBL-STREET      PIC X(25).
+                   15 TBL-CITY        PIC X(15).
+                   15 TBL-PROVINCE    PIC X(15).
+                   15 TBL-POSTAL      PIC X(7).
+
+       01 WS-MODE              PIC X(1).
+       01 SUB-1                PIC 9(4).
+       01 EOF-FLG              PIC X(1).
+       01 WS-STUDENT-COUNT     PIC 9(4) VALUE 0.
+       01 WS-FOUND-SUB         PIC 9(4).
+       01 WS-FOUND-FLG         PIC X(1).
+       01 HOLD PIC X.
+
        SCREEN SECTION.
        01  INPUT-SCREEN.
+      *>      05 BLANK SCREEN.
+      *>      05 LINE 5 COLUMN 5 PROMPT "Shoe Style: ".
+      *>      05 LINE 5 COLUMN 25 RECEIVE Shoe-Style.
+      *>      05 LINE 7 COLUMN 5 PROMPT "Shoe Size: ".
+      *>      05 LINE 7 COLUMN 25 RECEIVE Shoe-Size.
            05 VALUE "INPUT" BLANK SCREEN LINE 1 COL 35.
            05 VALUE "STUDENT ID" LINE 3 COL 10.
            05 STUDENT-ID-IN LINE 3 COL 25
-                   PIC  X(4) TO STUDENT-ID-WS.
+                   PIC  9(7) TO STUDENT-ID-WS.
            05 VALUE "PROGRAM NAME" LINE 5 COL 10.
            05 PROGRAM-NAME-IN LINE 5 COL 25
                    PIC X(20) TO PROGRAM-NAME-WS.
@@ -26,7 +110,7 @@
            05 VALUE "USING" BLANK SCREEN LINE 1 COL 35.
            05 VALUE "STUDENT ID" LINE 3 COL 10.
            05 STUDENT-ID-IN LINE 3 COL 25
-                   PIC  X(4) USING STUDENT-ID-WS.
+                   PIC  9(7) USING STUDENT-ID-WS.
            05 VALUE "PROGRAM NAME" LINE 5 COL 10.
            05 PROGRAM-NAME-IN LINE 5 COL 25
                    PIC X(20) USING PROGRAM-NAME-WS.
@@ -34,19 +118,178 @@
            05 VALUE "OUTPUT" BLANK SCREEN LINE 1 COL 35.
            05 VALUE "STUDENT ID" LINE 3 COL 10.
            05 STUDENT-ID-IN LINE 3 COL 25
-                   PIC  X(4) FROM STUDENT-ID-WS.
+                   PIC  9(7) FROM STUDENT-ID-WS.
            05 VALUE "PROGRAM NAME" LINE 5 COL 10.
            05 PROGRAM-NAME-IN LINE 5 COL 25
                    PIC X(20) FROM PROGRAM-NAME-WS.
 
+       01  LOOKUP-SCREEN.
+           05 VALUE "LOOKUP STUDENT" BLANK SCREEN LINE 1 COL 30.
+           05 VALUE "STUDENT ID" LINE 3 COL 10.
+           05 LOOKUP-ID-IN LINE 3 COL 25
+                   PIC 9(7) TO STUDENT-ID-WS.
+
+       01  UPDATE-SCREEN.
+           05 VALUE "UPDATE STUDENT" BLANK SCREEN LINE 1 COL 30.
+           05 VALUE "STUDENT ID" LINE 3 COL 10.
+           05 UPD-ID-OUT LINE 3 COL 25
+                   PIC 9(7) FROM STUDENT-ID-WS.
+           05 VALUE "TUITION OWED" LINE 5 COL 10.
+           05 UPD-TUITION-IN LINE 5 COL 25
+                   PIC 9(7) USING STUDENT-TUITION-WS.
+           05 VALUE "TITLE" LINE 7 COL 10.
+           05 UPD-TITLE-IN LINE 7 COL 25
+                   PIC A(6) USING STUDENT-TITLE-WS.
+           05 VALUE "FIRST NAME" LINE 9 COL 10.
+           05 UPD-FIRST-IN LINE 9 COL 25
+                   PIC A(15) USING STUDENT-FIRST-NAME-WS.
+           05 VALUE "INITIAL" LINE 11 COL 10.
+           05 UPD-INIT-IN LINE 11 COL 25
+                   PIC A(2) USING STUDENT-INITIAL-WS.
+           05 VALUE "LAST NAME" LINE 13 COL 10.
+           05 UPD-LAST-IN LINE 13 COL 25
+                   PIC A(28) USING STUDENT-LAST-NAME-WS.
+           05 VALUE "PROGRAM" LINE 15 COL 10.
+           05 UPD-PROGRAM-IN LINE 15 COL 25
+                   PIC X(20) USING PROGRAM-NAME-WS.
+           05 VALUE "YEAR" LINE 17 COL 10.
+           05 UPD-YEAR-IN LINE 17 COL 25
+                   PIC 9(6) USING STUDENT-YEAR-WS.
+
+       01  NOT-FOUND-SCREEN.
+           05 VALUE "NO STUDENT ON FILE FOR THAT ID"
+           LINE 5 COL 10.
+           05 VALUE "PRESS ENTER TO CONTINUE" LINE 7 COL 10.
+           05 LINE 9 COL 10 TO HOLD.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           DISPLAY "Add new student, or look up/update existing? "
+               "(A/L) "
+           ACCEPT WS-MODE.
+           IF WS-MODE = 'L' OR 'l'
+               PERFORM 500-LOOKUP-AND-UPDATE
+           ELSE
+               PERFORM 100-ADD-NEW-STUDENT
+           END-IF.
+           STOP RUN.
+
+           100-ADD-NEW-STUDENT.
+               DISPLAY INPUT-SCREEN.
+               ACCEPT INPUT-SCREEN.
+               DISPLAY USING-SCREEN.
+               ACCEPT USING-SCREEN.
+               PERFORM 110-WRITE-NEW-STUDENT.
+               DISPLAY OUTPUT-SCREEN.
+
+           110-WRITE-NEW-STUDENT.
+               MOVE STUDENT-ID-WS TO STUDENT-NUMBER-OUT.
+               MOVE PROGRAM-NAME-WS TO STUDENT-PROGRAM-OUT.
+               MOVE ZEROES TO STUDENT-TUITION-OWED-OUT
+                   STUDENT-YEAR-OUT.
+               MOVE SPACES TO STUDENT-FULL-NAME-OUT
+                   STUDENT-ADDRESS-OUT.
+               OPEN EXTEND STUDENT-RECORDS-FILE.
+               WRITE STUDENT-FILE-OUT.
+               CLOSE STUDENT-RECORDS-FILE.
+
+           500-LOOKUP-AND-UPDATE.
+               PERFORM 510-LOAD-STUDENT-TABLE.
+               DISPLAY LOOKUP-SCREEN.
+               ACCEPT LOOKUP-SCREEN.
+               PERFORM 520-FIND-STUDENT.
+               IF WS-FOUND-FLG = 'Y'
+                   PERFORM 530-POPULATE-UPDATE-SCREEN
+                   DISPLAY UPDATE-SCREEN
+                   ACCEPT UPDATE-SCREEN
+                   PERFORM 540-SAVE-STUDENT-EDITS
+                   PERFORM 550-REWRITE-STUDENT-FILE
+                   DISPLAY OUTPUT-SCREEN
+               ELSE
+                   DISPLAY NOT-FOUND-SCREEN
+                   ACCEPT NOT-FOUND-SCREEN
+               END-IF.
+
+           510-LOAD-STUDENT-TABLE.
+               MOVE 0 TO WS-STUDENT-COUNT.
+               MOVE 'N' TO EOF-FLG.
+               OPEN INPUT STUDENT-RECORDS-FILE.
+               PERFORM 511-READ-STUDENT-INTO-TABLE
+                   VARYING SUB-1 FROM 1 BY 1
+                   UNTIL EOF-FLG = 'Y' OR SUB-1 > 5000.
+               PERFORM 512-CHECK-STUDENT-TABLE-CEILING.
+               CLOSE STUDENT-RECORDS-FILE.
+
+           512-CHECK-STUDENT-TABLE-CEILING.
+               IF EOF-FLG NOT = 'Y'
+                   DISPLAY "*** WARNING: STUDENT-RECORDS-FILE HAS MORE "
+                       "THAN 5000 ROWS -- REMAINING ROWS WERE NOT "
+                       "LOADED ***"
+               END-IF.
+
+           511-READ-STUDENT-INTO-TABLE.
+               READ STUDENT-RECORDS-FILE
+                   AT END MOVE 'Y' TO EOF-FLG
+                   NOT AT END
+                       MOVE STUDENT-NUMBER-OUT
+                           TO TBL-STUDENT-NUMBER(SUB-1)
+                       MOVE STUDENT-TUITION-OWED-OUT
+                           TO TBL-STUDENT-TUITION(SUB-1)
+                       MOVE STUDENT-FULL-NAME-OUT
+                           TO TBL-STUDENT-FULL-NAME(SUB-1)
+                       MOVE STUDENT-PROGRAM-OUT TO TBL-PROGRAM(SUB-1)
+                       MOVE STUDENT-YEAR-OUT TO TBL-YEAR(SUB-1)
+                       MOVE STUDENT-ADDRESS-OUT TO TBL-ADDRESS(SUB-1)
+                       ADD 1 TO WS-STUDENT-COUNT
+               END-READ.
+
+           520-FIND-STUDENT.
+               MOVE 'N' TO WS-FOUND-FLG.
+               PERFORM 521-SCAN-STUDENT-ENTRY
+                   VARYING SUB-1 FROM 1 BY 1
+                   UNTIL SUB-1 > WS-STUDENT-COUNT
+                       OR WS-FOUND-FLG = 'Y'.
+
+           521-SCAN-STUDENT-ENTRY.
+               IF TBL-STUDENT-NUMBER(SUB-1) = STUDENT-ID-WS
+                   MOVE 'Y' TO WS-FOUND-FLG
+                   MOVE SUB-1 TO WS-FOUND-SUB
+               END-IF.
+
+           530-POPULATE-UPDATE-SCREEN.
+               MOVE TBL-STUDENT-TUITION(WS-FOUND-SUB)
+                   TO STUDENT-TUITION-WS.
+               MOVE TBL-STUDENT-FULL-NAME(WS-FOUND-SUB)
+                   TO STUDENT-FULL-NAME-WS.
+               MOVE TBL-PROGRAM(WS-FOUND-SUB) TO PROGRAM-NAME-WS.
+               MOVE TBL-YEAR(WS-FOUND-SUB) TO STUDENT-YEAR-WS.
+               MOVE TBL-ADDRESS(WS-FOUND-SUB) TO STUDENT-ADDRESS-WS.
+
+           540-SAVE-STUDENT-EDITS.
+               MOVE STUDENT-TUITION-WS
+                   TO TBL-STUDENT-TUITION(WS-FOUND-SUB).
+               MOVE STUDENT-FULL-NAME-WS
+                   TO TBL-STUDENT-FULL-NAME(WS-FOUND-SUB).
+               MOVE PROGRAM-NAME-WS TO TBL-PROGRAM(WS-FOUND-SUB).
+               MOVE STUDENT-YEAR-WS TO TBL-YEAR(WS-FOUND-SUB).
+               MOVE STUDENT-ADDRESS-WS TO TBL-ADDRESS(WS-FOUND-SUB).
 
-           DISPLAY INPUT-SCREEN.
-           ACCEPT INPUT-SCREEN.
-           DISPLAY USING-SCREEN.
-           ACCEPT USING-SCREEN.
-           DISPLAY OUTPUT-SCREEN.
+           550-REWRITE-STUDENT-FILE.
+               OPEN OUTPUT STUDENT-RECORDS-FILE.
+               PERFORM 551-WRITE-STUDENT-ENTRY
+                   VARYING SUB-1 FROM 1 BY 1
+                   UNTIL SUB-1 > WS-STUDENT-COUNT.
+               CLOSE STUDENT-RECORDS-FILE.
 
+           551-WRITE-STUDENT-ENTRY.
+               MOVE TBL-STUDENT-NUMBER(SUB-1) TO STUDENT-NUMBER-OUT.
+               MOVE TBL-STUDENT-TUITION(SUB-1)
+                   TO STUDENT-TUITION-OWED-OUT.
+               MOVE TBL-STUDENT-FULL-NAME(SUB-1)
+                   TO STUDENT-FULL-NAME-OUT.
+               MOVE TBL-PROGRAM(SUB-1) TO STUDENT-PROGRAM-OUT.
+               MOVE TBL-YEAR(SUB-1) TO STUDENT-YEAR-OUT.
+               MOVE TBL-ADDRESS(SUB-1) TO STUDENT-ADDRESS-OUT.
+               WRITE STUDENT-FILE-OUT.
 
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM STUDENT_SCREEN_PROGRAM.
