@@ -1,13 +1,32 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
+      * Author: Nouraldin Hassan
+      * Date: 08-02-2023
+      * Purpose: loop over multiple grade entries, persist each one
+      * (including withdrawn/incomplete statuses) to a history file,
+      * and compute a GPA off the letter-grade bands.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. STUDENT_GRADE_PROGRAM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT GRADE-HISTORY-FILE
+           ASSIGN TO '..\GRADE-HISTORY.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD GRADE-HISTORY-FILE.
+       01 GRADE-HISTORY-LINE-OUT.
+           05 HIST-GRADE-NUMBER    PIC 9(3).
+           05 FILLER               PIC X(1) VALUE SPACE.
+           05 HIST-GRADE-IN        PIC 9(3).
+           05 FILLER               PIC X(1) VALUE SPACE.
+           05 HIST-GRADE-STATUS    PIC X(1).
+           05 FILLER               PIC X(1) VALUE SPACE.
+           05 HIST-LETTER-GRADE    PIC X(1).
+
        WORKING-STORAGE SECTION.
        01  DATA-ITEMS.
            05 GRADE-IN PIC 9(3).
@@ -16,34 +35,113 @@
                88 C-GRADE VALUE 60 THROUGH 69.
                88 D-GRADE VALUE 50 THROUGH 59.
                88 F-GRADE VALUE 0 THROUGH 49.
+
+       01 WS-GRADE-STATUS    PIC X(1).
+       01 WS-LETTER-GRADE    PIC X(1) VALUE SPACE.
+       01 WS-DONE-FLG        PIC X(1) VALUE 'N'.
+       01 WS-GRADE-COUNT     PIC 9(3) VALUE 0.
+       01 WS-GRADED-COUNT    PIC 9(3) VALUE 0.
+       01 WS-GRADE-POINTS    PIC 9(1).
+       01 WS-POINT-TOTAL     PIC 9(4) VALUE 0.
+       01 WS-GPA             PIC 9(1)V99.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "ENTER YOUR GRADE: ".
-            ACCEPT GRADE-IN.
-            DISPLAY "CONDITIONAL EXAMPLE...".
-            IF GRADE-IN > 80
-                DISPLAY "YOU GOT AN A!"
-            ELSE IF GRADE-IN > 70 AND <= 79
-                DISPLAY "YOU GOT A B!"
-            ELSE IF GRADE-IN > 60 AND <= 69
-                DISPLAY "YOU GOT A C!"
-            ELSE IF GRADE-IN > 50 AND <= 59
-                DISPLAY "YOU GOT A D!"
-            ELSE
-                DISPLAY "YOU FAILED!".
-
-            DISPLAY "LEVEL 88 EXAMPLE...".
-            IF A-GRADE
-                DISPLAY "YOU GOT AN A!"
-            ELSE IF B-GRADE
-                DISPLAY "YOU GOT A B!"
-            ELSE IF C-GRADE
-                DISPLAY "YOU GOT A C!"
-            ELSE IF D-GRADE
-                DISPLAY "YOU GOT A D!"
-            ELSE IF F-GRADE
-                DISPLAY "YOU FAILED!"
-            ELSE
-                DISPLAY "INCORRECT GRADE ENTERED...".
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+           OPEN EXTEND GRADE-HISTORY-FILE.
+           PERFORM 100-ENTER-ONE-GRADE UNTIL WS-DONE-FLG = 'Y'.
+           CLOSE GRADE-HISTORY-FILE.
+           PERFORM 200-COMPUTE-GPA.
+           DISPLAY "FINAL GPA: " WS-GPA.
+           STOP RUN.
+
+       100-ENTER-ONE-GRADE.
+           DISPLAY "Enter grade status (N=Numeric grade, "
+               "W=Withdrawn, I=Incomplete, D=Done): "
+           ACCEPT WS-GRADE-STATUS.
+           IF WS-GRADE-STATUS = 'D' OR 'd'
+               MOVE 'Y' TO WS-DONE-FLG
+           ELSE
+               ADD 1 TO WS-GRADE-COUNT
+               PERFORM 110-PROCESS-GRADE-ENTRY
+               PERFORM 140-WRITE-GRADE-HISTORY
+           END-IF.
+
+       110-PROCESS-GRADE-ENTRY.
+           EVALUATE TRUE
+               WHEN WS-GRADE-STATUS = 'N' OR 'n'
+                   DISPLAY "ENTER YOUR GRADE: "
+                   ACCEPT GRADE-IN
+                   PERFORM 120-SHOW-LETTER-GRADE
+                   PERFORM 130-ACCUMULATE-GPA
+               WHEN WS-GRADE-STATUS = 'W' OR 'w'
+                   MOVE 0 TO GRADE-IN
+                   MOVE 'W' TO WS-LETTER-GRADE
+                   DISPLAY "GRADE RECORDED AS WITHDRAWN"
+               WHEN OTHER
+                   MOVE 0 TO GRADE-IN
+                   MOVE 'I' TO WS-LETTER-GRADE
+                   DISPLAY "GRADE RECORDED AS INCOMPLETE"
+           END-EVALUATE.
+
+       120-SHOW-LETTER-GRADE.
+           DISPLAY "CONDITIONAL EXAMPLE...".
+           IF GRADE-IN > 80
+               DISPLAY "YOU GOT AN A!"
+           ELSE IF GRADE-IN > 70 AND <= 79
+               DISPLAY "YOU GOT A B!"
+           ELSE IF GRADE-IN > 60 AND <= 69
+               DISPLAY "YOU GOT A C!"
+           ELSE IF GRADE-IN > 50 AND <= 59
+               DISPLAY "YOU GOT A D!"
+           ELSE
+               DISPLAY "YOU FAILED!".
+
+           DISPLAY "LEVEL 88 EXAMPLE...".
+           IF A-GRADE
+               DISPLAY "YOU GOT AN A!"
+               MOVE 'A' TO WS-LETTER-GRADE
+           ELSE IF B-GRADE
+               DISPLAY "YOU GOT A B!"
+               MOVE 'B' TO WS-LETTER-GRADE
+           ELSE IF C-GRADE
+               DISPLAY "YOU GOT A C!"
+               MOVE 'C' TO WS-LETTER-GRADE
+           ELSE IF D-GRADE
+               DISPLAY "YOU GOT A D!"
+               MOVE 'D' TO WS-LETTER-GRADE
+           ELSE IF F-GRADE
+               DISPLAY "YOU FAILED!"
+               MOVE 'F' TO WS-LETTER-GRADE
+           ELSE
+               DISPLAY "INCORRECT GRADE ENTERED..."
+               MOVE SPACE TO WS-LETTER-GRADE.
+
+       130-ACCUMULATE-GPA.
+           IF WS-LETTER-GRADE NOT = SPACE
+               EVALUATE WS-LETTER-GRADE
+                   WHEN 'A' MOVE 4 TO WS-GRADE-POINTS
+                   WHEN 'B' MOVE 3 TO WS-GRADE-POINTS
+                   WHEN 'C' MOVE 2 TO WS-GRADE-POINTS
+                   WHEN 'D' MOVE 1 TO WS-GRADE-POINTS
+                   WHEN OTHER MOVE 0 TO WS-GRADE-POINTS
+               END-EVALUATE
+               ADD WS-GRADE-POINTS TO WS-POINT-TOTAL
+               ADD 1 TO WS-GRADED-COUNT
+           END-IF.
+
+       140-WRITE-GRADE-HISTORY.
+           MOVE WS-GRADE-COUNT TO HIST-GRADE-NUMBER.
+           MOVE GRADE-IN TO HIST-GRADE-IN.
+           MOVE WS-GRADE-STATUS TO HIST-GRADE-STATUS.
+           MOVE WS-LETTER-GRADE TO HIST-LETTER-GRADE.
+           WRITE GRADE-HISTORY-LINE-OUT.
+
+       200-COMPUTE-GPA.
+           IF WS-GRADED-COUNT > 0
+               DIVIDE WS-POINT-TOTAL BY WS-GRADED-COUNT
+                   GIVING WS-GPA ROUNDED
+           ELSE
+               MOVE 0 TO WS-GPA
+           END-IF.
+
+       END PROGRAM STUDENT_GRADE_PROGRAM.
