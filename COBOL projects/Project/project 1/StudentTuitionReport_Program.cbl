@@ -0,0 +1,169 @@
+      ******************************************************************
+      * Author: Nouraldin Hassan
+      * Date: 07-04-2023
+      * Purpose: read STUDENT-RECORDS.TXT back and produce a
+      * tuition-owed listing, sorted by student number, for the
+      * bursar's office.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDENT_TUITION_REPORT_PROGRAM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT STUDENT-RECORDS-FILE
+           ASSIGN TO '..\STUDENT-RECORDS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TUITION-REPORT-OUT-FILE
+           ASSIGN TO '..\TUITION-REPORT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-RECORDS-FILE.
+       01 STUDENT-FILE-IN.
+           05 STUDENT-NUMBER-IN           PIC 9(7).
+           05 FILLER         PIC X(3).
+           05 STUDENT-TUITION-OWED-IN     PIC 9(7).
+           05 FILLER         PIC X(3).
+           05 STUDENT-FULL-NAME-IN.
+               10 STUDENT-TITLE-IN        PIC A(6).
+               10 STUDENT-FIRST-NAME-IN   PIC A(15).
+               10 STUDENT-INITIAL-IN      PIC A(2).
+               10 STUDENT-LAST-NAME-IN    PIC A(28).
+           05 FILLER         PIC X(3).
+           05 STUDENT-PROGRAM-IN          PIC X(8).
+           05 FILLER         PIC X(3).
+           05 STUDENT-YEAR-IN             PIC 9(6).
+           05 FILLER         PIC X(3).
+           05 STUDENT-ADDRESS-IN.
+               10 STREET-ADDRESS-IN       PIC X(25).
+               10 CITY-NAME-IN            PIC X(15).
+               10 PROVINCE-IN             PIC X(15).
+               10 POSTAL-CODE-IN          PIC X(7).
+
+       FD TUITION-REPORT-OUT-FILE.
+       01 REPORT-LINE-OUT                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF PIC A(1) VALUE 'N'.
+       01 WS-COUNT PIC 9(4) VALUE 0.
+       01 WS-SUB PIC 9(4).
+       01 WS-SUB2 PIC 9(4).
+       01 WS-LIMIT PIC 9(4).
+
+       01 WS-STUDENT-TABLE.
+           05 WS-STUDENT-ENTRY OCCURS 5000 TIMES.
+               10 WS-T-NUMBER      PIC 9(7).
+               10 WS-T-TUITION     PIC 9(7).
+               10 WS-T-FIRST-NAME  PIC A(15).
+               10 WS-T-LAST-NAME   PIC A(28).
+
+       01 WS-SWAP-ENTRY.
+           05 WS-SWAP-NUMBER       PIC 9(7).
+           05 WS-SWAP-TUITION      PIC 9(7).
+           05 WS-SWAP-FIRST-NAME   PIC A(15).
+           05 WS-SWAP-LAST-NAME    PIC A(28).
+
+       01 WS-GRAND-TOTAL PIC 9(9) VALUE 0.
+
+       01 WS-HEADING-LINE          PIC X(80).
+       01 WS-DETAIL-LINE.
+           05 WS-D-NUMBER           PIC 9(7).
+           05 FILLER                PIC X(3) VALUE SPACES.
+           05 WS-D-TUITION          PIC Z,ZZZ,ZZ9.
+           05 FILLER                PIC X(3) VALUE SPACES.
+           05 WS-D-FIRST-NAME       PIC A(15).
+           05 FILLER                PIC X(1) VALUE SPACE.
+           05 WS-D-LAST-NAME        PIC A(28).
+       01 WS-TOTAL-LINE.
+           05 FILLER                PIC X(11) VALUE "GRAND TOTAL".
+           05 FILLER                PIC X(3) VALUE SPACES.
+           05 WS-TOT-TUITION        PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-OPEN-FILES.
+           PERFORM 200-READ-STUDENT-RECORD
+               UNTIL WS-EOF = 'Y' OR WS-COUNT = 5000.
+           PERFORM 220-CHECK-STUDENT-TABLE-CEILING.
+           PERFORM 300-CLOSE-INPUT-FILE.
+           PERFORM 400-SORT-STUDENT-TABLE.
+           PERFORM 500-PRINT-REPORT.
+           PERFORM 600-CLOSE-OUTPUT-FILE.
+           STOP RUN.
+
+           100-OPEN-FILES.
+               OPEN INPUT STUDENT-RECORDS-FILE.
+               OPEN OUTPUT TUITION-REPORT-OUT-FILE.
+
+           200-READ-STUDENT-RECORD.
+               READ STUDENT-RECORDS-FILE
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END PERFORM 210-STORE-STUDENT-RECORD
+               END-READ.
+
+           210-STORE-STUDENT-RECORD.
+               ADD 1 TO WS-COUNT.
+               MOVE STUDENT-NUMBER-IN TO WS-T-NUMBER(WS-COUNT).
+               MOVE STUDENT-TUITION-OWED-IN TO WS-T-TUITION(WS-COUNT).
+               MOVE STUDENT-FIRST-NAME-IN TO WS-T-FIRST-NAME(WS-COUNT).
+               MOVE STUDENT-LAST-NAME-IN TO WS-T-LAST-NAME(WS-COUNT).
+
+           220-CHECK-STUDENT-TABLE-CEILING.
+               IF WS-EOF NOT = 'Y'
+                   DISPLAY "*** WARNING: STUDENT-RECORDS-FILE HAS MORE "
+                       "THAN 5000 ROWS -- REMAINING ROWS WERE NOT "
+                       "LOADED ***"
+               END-IF.
+
+           300-CLOSE-INPUT-FILE.
+               CLOSE STUDENT-RECORDS-FILE.
+
+           400-SORT-STUDENT-TABLE.
+               PERFORM 410-SORT-PASS
+                   VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB >= WS-COUNT.
+
+           410-SORT-PASS.
+               COMPUTE WS-LIMIT = WS-COUNT - WS-SUB.
+               PERFORM 420-SORT-COMPARE
+                   VARYING WS-SUB2 FROM 1 BY 1
+                   UNTIL WS-SUB2 > WS-LIMIT.
+
+           420-SORT-COMPARE.
+               IF WS-T-NUMBER(WS-SUB2) > WS-T-NUMBER(WS-SUB2 + 1)
+                   PERFORM 430-SWAP-ENTRIES
+               END-IF.
+
+           430-SWAP-ENTRIES.
+               MOVE WS-STUDENT-ENTRY(WS-SUB2) TO WS-SWAP-ENTRY.
+               MOVE WS-STUDENT-ENTRY(WS-SUB2 + 1)
+                   TO WS-STUDENT-ENTRY(WS-SUB2).
+               MOVE WS-SWAP-ENTRY TO WS-STUDENT-ENTRY(WS-SUB2 + 1).
+
+           500-PRINT-REPORT.
+               MOVE "STUDENT TUITION OWED REPORT (BY STUDENT NUMBER)"
+                   TO WS-HEADING-LINE.
+               DISPLAY WS-HEADING-LINE.
+               WRITE REPORT-LINE-OUT FROM WS-HEADING-LINE.
+               PERFORM 510-PRINT-DETAIL-LINE
+                   VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-COUNT.
+               MOVE WS-GRAND-TOTAL TO WS-TOT-TUITION.
+               DISPLAY WS-TOTAL-LINE.
+               WRITE REPORT-LINE-OUT FROM WS-TOTAL-LINE.
+
+           510-PRINT-DETAIL-LINE.
+               MOVE WS-T-NUMBER(WS-SUB) TO WS-D-NUMBER.
+               MOVE WS-T-TUITION(WS-SUB) TO WS-D-TUITION.
+               MOVE WS-T-FIRST-NAME(WS-SUB) TO WS-D-FIRST-NAME.
+               MOVE WS-T-LAST-NAME(WS-SUB) TO WS-D-LAST-NAME.
+               ADD WS-T-TUITION(WS-SUB) TO WS-GRAND-TOTAL.
+               DISPLAY WS-DETAIL-LINE.
+               WRITE REPORT-LINE-OUT FROM WS-DETAIL-LINE.
+
+           600-CLOSE-OUTPUT-FILE.
+               CLOSE TUITION-REPORT-OUT-FILE.
+
+       END PROGRAM STUDENT_TUITION_REPORT_PROGRAM.
