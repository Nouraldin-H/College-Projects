@@ -12,6 +12,15 @@
            SELECT STUDENT-RECORDS-FILE
            ASSIGN TO '..\STUDENT-RECORDS.TXT'
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANSACTION-FILE-IN
+           ASSIGN TO '..\STUDENT-TRANSACTIONS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TUITION-STATEMENT-FILE
+           ASSIGN TO '..\TUITION-STATEMENTS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-LOG-FILE
+           ASSIGN TO '..\AUDIT-LOG.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
       *>      SELECT RECORDS-INPUT-FILE
       *>      ASSIGN TO '..\STUDENT-RECORDS.TXT'
       *>      ORGANIZATION IS LINE SEQUENTIAL.
@@ -22,11 +31,59 @@
        01 STUDENT-FILE-OUT.
            05 STUDENT-NUMBER-OUT           PIC 9(7).
            05 FILLER         PIC X(3) VALUE SPACES.
-           05 STUDENT-TUITION-OWED-OUT     PIC 9(5).
+           05 STUDENT-TUITION-OWED-OUT     PIC 9(7).
+           05 FILLER         PIC X(3) VALUE SPACES.
+           05 STUDENT-FULL-NAME-OUT.
+               10 STUDENT-TITLE-OUT        PIC A(6).
+               10 STUDENT-FIRST-NAME-OUT   PIC A(15).
+               10 STUDENT-INITIAL-OUT      PIC A(2).
+               10 STUDENT-LAST-NAME-OUT    PIC A(28).
+           05 FILLER         PIC X(3) VALUE SPACES.
+           05 STUDENT-PROGRAM-OUT          PIC X(8).
            05 FILLER         PIC X(3) VALUE SPACES.
-           05 STUDENT-FULL-NAME-OUT        PIC A(40).
-      *>          10 STUDENT-FIRST-NAME-OUT   PIC A(15).
-      *>          10 STUDENT-LAST-NAME-OUT    PIC A(25).
+           05 STUDENT-YEAR-OUT             PIC 9(6).
+           05 FILLER         PIC X(3) VALUE SPACES.
+           05 STUDENT-ADDRESS-OUT.
+               10 STREET-ADDRESS-OUT       PIC X(25).
+               10 CITY-NAME-OUT            PIC X(15).
+               10 PROVINCE-OUT             PIC X(15).
+               10 POSTAL-CODE-OUT          PIC X(7).
+
+       FD TRANSACTION-FILE-IN.
+       01 TRANSACTION-RECORD-IN.
+           05 TRANS-NUMBER-IN         PIC 9(7).
+           05 FILLER                  PIC X(3).
+           05 TRANS-TUITION-OWED-IN   PIC 9(7).
+           05 FILLER                  PIC X(3).
+           05 TRANS-TITLE-IN          PIC A(6).
+           05 TRANS-FIRST-NAME-IN     PIC A(15).
+           05 TRANS-INITIAL-IN        PIC A(2).
+           05 TRANS-LAST-NAME-IN      PIC A(28).
+           05 FILLER                  PIC X(3).
+           05 TRANS-PROGRAM-IN        PIC X(8).
+           05 FILLER                  PIC X(3).
+           05 TRANS-YEAR-IN           PIC 9(6).
+           05 FILLER                  PIC X(3).
+           05 TRANS-STREET-IN         PIC X(25).
+           05 TRANS-CITY-IN           PIC X(15).
+           05 TRANS-PROVINCE-IN       PIC X(15).
+           05 TRANS-POSTAL-CODE-IN    PIC X(7).
+
+       FD TUITION-STATEMENT-FILE.
+       01 TUITION-STATEMENT-LINE-OUT.
+           05 STMT-STUDENT-NUMBER-OUT  PIC 9(7).
+           05 FILLER                   PIC X(3) VALUE SPACES.
+           05 STMT-STUDENT-NAME-OUT    PIC X(44).
+           05 FILLER                   PIC X(3) VALUE SPACES.
+           05 STMT-TUITION-OWED-OUT    PIC 9,999,999.99+.
+
+       FD AUDIT-LOG-FILE.
+       01 AUDIT-LOG-LINE-OUT.
+           05 AUDIT-DATE-OUT      PIC 9(8).
+           05 FILLER              PIC X(1) VALUE SPACE.
+           05 AUDIT-TIME-OUT      PIC 9(8).
+           05 FILLER              PIC X(1) VALUE SPACE.
+           05 AUDIT-OPERATOR-OUT  PIC X(20).
 
       *>  FD RECORDS-INPUT-FILE.
       *>  01 RECORD-FILE-IN.
@@ -51,22 +108,139 @@
 
        01 WS-EOF PIC A(1).
        01 WS-YES PIC A(1). *> Checks if the response is yes or no (1 or 0)
+       01 WS-OPEN-MODE PIC A(1). *> A = append to existing file, F = start fresh
+
+       01 WS-SEEN-NUMBERS.
+           05 WS-SEEN-NUMBER OCCURS 5000 TIMES PIC 9(7).
+       01 WS-SEEN-COUNT PIC 9(4) VALUE 0.
+       01 WS-SUB PIC 9(4).
+       01 WS-DUP-FLAG PIC A(1). *> Y when STUDENT-NUMBER-OUT is already on file
+
+       01 WS-NUMBER-EDIT PIC X(7). *> holds keystrokes until verified numeric
+       01 WS-TUITION-EDIT PIC X(5). *> holds keystrokes until verified numeric
+
+       01 WS-SESSION-COUNT PIC 9(4) VALUE 0. *> records written this session
+       01 WS-SESSION-TOTAL PIC 9(9) VALUE 0. *> tuition owed written this session
+
+       01 WS-BATCH-MODE PIC A(1). *> Y when running unattended from a transaction file
+       01 WS-TRANS-EOF PIC A(1).
+
+       01 WS-LATE-FEE-RATE PIC 9V999 VALUE 0.015. *> 1.5% per period
+       01 WS-OVERDUE-PERIODS PIC 9(2).
+       01 WS-OVERDUE-EDIT PIC X(2). *> holds keystrokes until verified numeric
+       01 WS-LATE-FEE-FACTOR PIC 9(2)V9(6).
+       01 WS-TUITION-WITH-FEE PIC 9(7)V99.
+
+       01 WS-STMT-TUITION PIC S9(7)V99.
+
+       01 WS-AUDIT-DATE PIC 9(8).
+       01 WS-AUDIT-TIME PIC 9(8).
+       01 WS-AUDIT-OPERATOR PIC X(20).
+
+       01 WS-UPDATE-MODE PIC A(1). *> Y to update an existing student's tuition owed
+
+       01 STUDENT-UPDATE-TABLE.
+           05 UPD-STUDENT-ENTRY OCCURS 5000 TIMES.
+               10 UPD-STUDENT-NUMBER   PIC 9(7).
+               10 UPD-TUITION-OWED     PIC 9(7).
+               10 UPD-FULL-NAME.
+                   15 UPD-TITLE        PIC A(6).
+                   15 UPD-FIRST-NAME   PIC A(15).
+                   15 UPD-INITIAL      PIC A(2).
+                   15 UPD-LAST-NAME    PIC A(28).
+               10 UPD-PROGRAM          PIC X(8).
+               10 UPD-YEAR             PIC 9(6).
+               10 UPD-ADDRESS.
+                   15 UPD-STREET       PIC X(25).
+                   15 UPD-CITY         PIC X(15).
+                   15 UPD-PROVINCE     PIC X(15).
+                   15 UPD-POSTAL       PIC X(7).
+       01 WS-UPD-COUNT         PIC 9(4) VALUE 0.
+       01 WS-LOOKUP-NUMBER     PIC 9(7).
+       01 WS-LOOKUP-EDIT       PIC X(7). *> holds keystrokes until verified
+       01 WS-UPD-FOUND-FLAG    PIC X(1).
+       01 WS-UPD-FOUND-SUB     PIC 9(4).
+
+       01 WS-RUN-STATUS PIC 9(1) VALUE 0.
+      *> 0=clean 4=partial 8=failed, shared return-code convention
+      *> with LAB_9_PROGRAM and MAINP1/SubPGM1
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           PERFORM 201-INITIALIZATION.
-           PERFORM 202-PROCESS-STUDENT-RECORDS UNTIL WS-YES = 'N' OR 0.
-           PERFORM 203-CLOSE-FILE.
+           PERFORM 330-LOG-SESSION-START.
+           DISPLAY "Update an existing student's tuition owed "
+               "instead of entering records? (Y/N) "
+           ACCEPT WS-UPDATE-MODE.
+           IF WS-UPDATE-MODE = 'Y' OR 'y'
+               PERFORM 400-UPDATE-STUDENT-TUITION
+           ELSE
+               PERFORM 201-INITIALIZATION
+               IF WS-BATCH-MODE = 'Y' OR 'y'
+                   PERFORM 320-RUN-BATCH-MODE
+               ELSE
+                   PERFORM 202-PROCESS-STUDENT-RECORDS
+                       UNTIL WS-YES = 'N' OR 0
+               END-IF
+               PERFORM 203-CLOSE-FILE
+           END-IF.
+           MOVE WS-RUN-STATUS TO RETURN-CODE.
            STOP RUN.
 
            201-INITIALIZATION.
                PERFORM 301-OPEN-FILE.
-               PERFORM 302-INQUIRE-RECORD.
+               DISPLAY "Run unattended from transaction file? (Y/N) "
+               ACCEPT WS-BATCH-MODE.
+               IF WS-BATCH-MODE NOT = 'Y' AND WS-BATCH-MODE NOT = 'y'
+                   PERFORM 302-INQUIRE-RECORD
+               END-IF.
+
+           330-LOG-SESSION-START.
+               ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+               ACCEPT WS-AUDIT-TIME FROM TIME.
+               DISPLAY "Enter operator ID: "
+               ACCEPT WS-AUDIT-OPERATOR.
+               OPEN EXTEND AUDIT-LOG-FILE.
+               MOVE WS-AUDIT-DATE TO AUDIT-DATE-OUT.
+               MOVE WS-AUDIT-TIME TO AUDIT-TIME-OUT.
+               MOVE WS-AUDIT-OPERATOR TO AUDIT-OPERATOR-OUT.
+               WRITE AUDIT-LOG-LINE-OUT.
+               CLOSE AUDIT-LOG-FILE.
 
            301-OPEN-FILE.
-               OPEN OUTPUT STUDENT-RECORDS-FILE.
+               DISPLAY "Append or start fresh? (A/F) "
+               ACCEPT WS-OPEN-MODE.
+               IF WS-OPEN-MODE = 'A' OR 'a'
+                   PERFORM 305-LOAD-SEEN-NUMBERS
+                   OPEN EXTEND STUDENT-RECORDS-FILE
+               ELSE
+                   OPEN OUTPUT STUDENT-RECORDS-FILE
+               END-IF.
+               OPEN EXTEND TUITION-STATEMENT-FILE.
       *>          OPEN INPUT RECORDS-INPUT-FILE.
 
+           305-LOAD-SEEN-NUMBERS.
+               OPEN INPUT STUDENT-RECORDS-FILE.
+               PERFORM 306-READ-SEEN-NUMBER
+                   UNTIL WS-EOF = 'Y' OR WS-SEEN-COUNT = 5000.
+               PERFORM 315-CHECK-SEEN-TABLE-CEILING.
+               CLOSE STUDENT-RECORDS-FILE.
+               MOVE SPACE TO WS-EOF.
+
+           306-READ-SEEN-NUMBER.
+               READ STUDENT-RECORDS-FILE
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-SEEN-COUNT
+                       MOVE STUDENT-NUMBER-OUT
+                           TO WS-SEEN-NUMBER(WS-SEEN-COUNT).
+
+           315-CHECK-SEEN-TABLE-CEILING.
+               IF WS-EOF NOT = 'Y'
+                   DISPLAY "*** WARNING: STUDENT-RECORDS-FILE HAS MORE "
+                       "THAN 5000 ROWS -- DUPLICATE CHECKING WILL NOT "
+                       "COVER THE REMAINING ROWS ***"
+               END-IF.
+
            302-INQUIRE-RECORD.
                DISPLAY "Inquire Record? (Y or N / 1 or 0) "
                ACCEPT WS-YES.
@@ -80,22 +254,127 @@
 
            303-GET-STUDENT-RECORD.
                IF WS-YES = 'Y' OR 1 THEN
-                   DISPLAY "Enter Student Number: "
-                   ACCEPT STUDENT-NUMBER-OUT
-                   DISPLAY "Enter Student Tuition Owed: "
-                   ACCEPT STUDENT-TUITION-OWED-OUT
-                   DISPLAY "Enter Student Name: "
-                   ACCEPT STUDENT-FULL-NAME-OUT
+                   MOVE 'Y' TO WS-DUP-FLAG
+                   PERFORM 307-ACCEPT-STUDENT-NUMBER
+                       UNTIL WS-DUP-FLAG NOT = 'Y'
+                   PERFORM 310-ACCEPT-TUITION-OWED
+                   PERFORM 312-APPLY-LATE-FEE
+                   DISPLAY "Enter Student Title: "
+                   ACCEPT STUDENT-TITLE-OUT
+                   DISPLAY "Enter Student First Name: "
+                   ACCEPT STUDENT-FIRST-NAME-OUT
+                   DISPLAY "Enter Student Initial: "
+                   ACCEPT STUDENT-INITIAL-OUT
+                   DISPLAY "Enter Student Last Name: "
+                   ACCEPT STUDENT-LAST-NAME-OUT
+                   DISPLAY "Enter Student Program: "
+                   ACCEPT STUDENT-PROGRAM-OUT
+                   DISPLAY "Enter Student Year: "
+                   ACCEPT STUDENT-YEAR-OUT
+                   DISPLAY "Enter Street Address: "
+                   ACCEPT STREET-ADDRESS-OUT
+                   DISPLAY "Enter City: "
+                   ACCEPT CITY-NAME-OUT
+                   DISPLAY "Enter Province: "
+                   ACCEPT PROVINCE-OUT
+                   DISPLAY "Enter Postal Code: "
+                   ACCEPT POSTAL-CODE-OUT
       *>              DISPLAY " "
       *>              DISPLAY STUDENT-INFO-IN.
                END-IF.
 
+           307-ACCEPT-STUDENT-NUMBER.
+               DISPLAY "Enter Student Number: "
+               ACCEPT WS-NUMBER-EDIT
+               IF WS-NUMBER-EDIT IS NOT NUMERIC
+                   DISPLAY "Student number must be numeric, try again."
+                   MOVE 'Y' TO WS-DUP-FLAG
+               ELSE
+                   MOVE WS-NUMBER-EDIT TO STUDENT-NUMBER-OUT
+                   PERFORM 308-CHECK-DUPLICATE-NUMBER
+                   IF WS-DUP-FLAG = 'Y'
+                       DISPLAY "Student number already on file, retry."
+                   END-IF
+               END-IF.
+
+           308-CHECK-DUPLICATE-NUMBER.
+               MOVE 'N' TO WS-DUP-FLAG
+               PERFORM 309-SCAN-SEEN-NUMBER
+                   VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-SEEN-COUNT.
+
+           309-SCAN-SEEN-NUMBER.
+               IF STUDENT-NUMBER-OUT = WS-SEEN-NUMBER(WS-SUB)
+                   MOVE 'Y' TO WS-DUP-FLAG
+               END-IF.
+
+           310-ACCEPT-TUITION-OWED.
+               MOVE 'N' TO WS-TUITION-EDIT
+               PERFORM 311-ACCEPT-ONE-TUITION-OWED
+                   UNTIL WS-TUITION-EDIT IS NUMERIC.
+
+           311-ACCEPT-ONE-TUITION-OWED.
+               DISPLAY "Enter Student Tuition Owed: "
+               ACCEPT WS-TUITION-EDIT
+               IF WS-TUITION-EDIT IS NOT NUMERIC
+                   DISPLAY "Tuition owed must be numeric, try again."
+               ELSE
+                   MOVE WS-TUITION-EDIT TO STUDENT-TUITION-OWED-OUT
+               END-IF.
+
+           312-APPLY-LATE-FEE.
+               MOVE 'N' TO WS-OVERDUE-EDIT
+               PERFORM 314-ACCEPT-OVERDUE-PERIODS
+                   UNTIL WS-OVERDUE-EDIT IS NUMERIC
+               MOVE WS-OVERDUE-EDIT TO WS-OVERDUE-PERIODS
+               IF WS-OVERDUE-PERIODS > 0
+                   COMPUTE WS-LATE-FEE-FACTOR =
+                       (1 + WS-LATE-FEE-RATE) ** WS-OVERDUE-PERIODS
+                   COMPUTE WS-TUITION-WITH-FEE ROUNDED =
+                       STUDENT-TUITION-OWED-OUT * WS-LATE-FEE-FACTOR
+                   MOVE WS-TUITION-WITH-FEE TO STUDENT-TUITION-OWED-OUT
+                   DISPLAY "Tuition owed after compounding late fee: "
+                       STUDENT-TUITION-OWED-OUT
+               END-IF.
+
+           314-ACCEPT-OVERDUE-PERIODS.
+               DISPLAY "Number of overdue billing periods (0 if "
+                   "current): "
+               ACCEPT WS-OVERDUE-EDIT
+               IF WS-OVERDUE-EDIT IS NOT NUMERIC
+                   DISPLAY "Overdue periods must be numeric, try again."
+               END-IF.
+
       *>      303B-READ-STUDENT-RECORD.
       *>          READ RECORDS-INPUT-FILE
       *>          AT END MOVE 'Y' TO WS-EOF.
 
            304-WRITE-STUDENT-RECORD.
                WRITE STUDENT-FILE-OUT.*> FROM RECORD-FILLER.
+               IF WS-SEEN-COUNT < 5000
+                   ADD 1 TO WS-SEEN-COUNT
+                   MOVE STUDENT-NUMBER-OUT
+                       TO WS-SEEN-NUMBER(WS-SEEN-COUNT)
+               ELSE
+                   DISPLAY "*** WARNING: STUDENT NUMBER TABLE IS FULL "
+                       "-- DUPLICATE CHECKING WILL NOT COVER THIS "
+                       "RECORD ***"
+               END-IF.
+               ADD 1 TO WS-SESSION-COUNT.
+               ADD STUDENT-TUITION-OWED-OUT TO WS-SESSION-TOTAL.
+               PERFORM 313-PRINT-TUITION-STATEMENT.
+
+           313-PRINT-TUITION-STATEMENT.
+               MOVE STUDENT-NUMBER-OUT TO STMT-STUDENT-NUMBER-OUT.
+               STRING STUDENT-FIRST-NAME-OUT DELIMITED BY SPACE
+                   " " DELIMITED BY SIZE
+                   STUDENT-LAST-NAME-OUT DELIMITED BY SPACE
+                   INTO STMT-STUDENT-NAME-OUT
+               END-STRING.
+               MOVE STUDENT-TUITION-OWED-OUT TO WS-STMT-TUITION.
+               MOVE WS-STMT-TUITION TO STMT-TUITION-OWED-OUT.
+               WRITE TUITION-STATEMENT-LINE-OUT.
+               DISPLAY TUITION-STATEMENT-LINE-OUT.
 
       *>          MOVE STUDENT-NUMBER-IN
       *>          TO STUDENT-FILE-OUT STUDENT-INFO-OUT STUDENT-NUMBER-INFO. *> not sure which is correct so I used all. It does work though.
@@ -110,8 +389,149 @@
       *>                  NOT AT END ADD 1 TO STUDENT-NUMBER-IN
       *>                      DISPLAY STUDENT-FILE-IN.
 
+           320-RUN-BATCH-MODE.
+               OPEN INPUT TRANSACTION-FILE-IN.
+               PERFORM 321-READ-TRANSACTION UNTIL WS-TRANS-EOF = 'Y'.
+               CLOSE TRANSACTION-FILE-IN.
+
+           321-READ-TRANSACTION.
+               READ TRANSACTION-FILE-IN
+                   AT END MOVE 'Y' TO WS-TRANS-EOF
+                   NOT AT END PERFORM 322-APPLY-TRANSACTION
+               END-READ.
+
+           322-APPLY-TRANSACTION.
+               MOVE TRANS-NUMBER-IN TO STUDENT-NUMBER-OUT.
+               PERFORM 308-CHECK-DUPLICATE-NUMBER.
+               IF WS-DUP-FLAG = 'Y'
+                   DISPLAY "Skipping duplicate student number: "
+                       TRANS-NUMBER-IN
+                   MOVE 4 TO WS-RUN-STATUS
+               ELSE
+                   MOVE TRANS-TUITION-OWED-IN
+                       TO STUDENT-TUITION-OWED-OUT
+                   MOVE TRANS-TITLE-IN TO STUDENT-TITLE-OUT
+                   MOVE TRANS-FIRST-NAME-IN TO STUDENT-FIRST-NAME-OUT
+                   MOVE TRANS-INITIAL-IN TO STUDENT-INITIAL-OUT
+                   MOVE TRANS-LAST-NAME-IN TO STUDENT-LAST-NAME-OUT
+                   MOVE TRANS-PROGRAM-IN TO STUDENT-PROGRAM-OUT
+                   MOVE TRANS-YEAR-IN TO STUDENT-YEAR-OUT
+                   MOVE TRANS-STREET-IN TO STREET-ADDRESS-OUT
+                   MOVE TRANS-CITY-IN TO CITY-NAME-OUT
+                   MOVE TRANS-PROVINCE-IN TO PROVINCE-OUT
+                   MOVE TRANS-POSTAL-CODE-IN TO POSTAL-CODE-OUT
+                   PERFORM 304-WRITE-STUDENT-RECORD
+               END-IF.
+
            203-CLOSE-FILE.
                CLOSE STUDENT-RECORDS-FILE.
+               CLOSE TUITION-STATEMENT-FILE.
       *>          CLOSE RECORDS-INPUT-FILE.
+               DISPLAY "Records written this session: " WS-SESSION-COUNT.
+               DISPLAY "Tuition owed written this session: "
+                   WS-SESSION-TOTAL.
+
+           400-UPDATE-STUDENT-TUITION.
+               PERFORM 401-LOAD-STUDENT-TABLE.
+               MOVE 'N' TO WS-LOOKUP-EDIT.
+               PERFORM 409-ACCEPT-LOOKUP-NUMBER
+                   UNTIL WS-LOOKUP-EDIT IS NUMERIC.
+               MOVE WS-LOOKUP-EDIT TO WS-LOOKUP-NUMBER.
+               PERFORM 402-FIND-STUDENT-ENTRY.
+               IF WS-UPD-FOUND-FLAG = 'Y'
+                   PERFORM 403-ACCEPT-NEW-TUITION
+                   PERFORM 404-REWRITE-STUDENT-FILE
+               ELSE
+                   DISPLAY "Student number not found on file."
+                   MOVE 8 TO WS-RUN-STATUS
+               END-IF.
+
+           409-ACCEPT-LOOKUP-NUMBER.
+               DISPLAY "Enter student number to update: "
+               ACCEPT WS-LOOKUP-EDIT
+               IF WS-LOOKUP-EDIT IS NOT NUMERIC
+                   DISPLAY "Student number must be numeric, try again."
+               END-IF.
+
+           401-LOAD-STUDENT-TABLE.
+               OPEN INPUT STUDENT-RECORDS-FILE.
+               PERFORM 405-READ-STUDENT-INTO-TABLE
+                   UNTIL WS-EOF = 'Y' OR WS-UPD-COUNT = 5000.
+               PERFORM 410-CHECK-UPDATE-TABLE-CEILING.
+               CLOSE STUDENT-RECORDS-FILE.
+               MOVE SPACE TO WS-EOF.
+
+           405-READ-STUDENT-INTO-TABLE.
+               READ STUDENT-RECORDS-FILE
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-UPD-COUNT
+                       MOVE STUDENT-NUMBER-OUT
+                           TO UPD-STUDENT-NUMBER(WS-UPD-COUNT)
+                       MOVE STUDENT-TUITION-OWED-OUT
+                           TO UPD-TUITION-OWED(WS-UPD-COUNT)
+                       MOVE STUDENT-FULL-NAME-OUT
+                           TO UPD-FULL-NAME(WS-UPD-COUNT)
+                       MOVE STUDENT-PROGRAM-OUT
+                           TO UPD-PROGRAM(WS-UPD-COUNT)
+                       MOVE STUDENT-YEAR-OUT
+                           TO UPD-YEAR(WS-UPD-COUNT)
+                       MOVE STUDENT-ADDRESS-OUT
+                           TO UPD-ADDRESS(WS-UPD-COUNT)
+               END-READ.
+
+           410-CHECK-UPDATE-TABLE-CEILING.
+               IF WS-EOF NOT = 'Y'
+                   DISPLAY "*** WARNING: STUDENT-RECORDS-FILE HAS MORE "
+                       "THAN 5000 ROWS -- REMAINING ROWS WERE NOT "
+                       "LOADED FOR UPDATE ***"
+               END-IF.
+
+           402-FIND-STUDENT-ENTRY.
+               MOVE 'N' TO WS-UPD-FOUND-FLAG.
+               PERFORM 406-SCAN-STUDENT-ENTRY
+                   VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-UPD-COUNT.
+
+           406-SCAN-STUDENT-ENTRY.
+               IF UPD-STUDENT-NUMBER(WS-SUB) = WS-LOOKUP-NUMBER
+                   MOVE 'Y' TO WS-UPD-FOUND-FLAG
+                   MOVE WS-SUB TO WS-UPD-FOUND-SUB
+               END-IF.
+
+           403-ACCEPT-NEW-TUITION.
+               DISPLAY "Current tuition owed: "
+                   UPD-TUITION-OWED(WS-UPD-FOUND-SUB)
+               MOVE 'N' TO WS-TUITION-EDIT.
+               PERFORM 407-ACCEPT-ONE-NEW-TUITION
+                   UNTIL WS-TUITION-EDIT IS NUMERIC.
+
+           407-ACCEPT-ONE-NEW-TUITION.
+               DISPLAY "Enter new tuition owed: "
+               ACCEPT WS-TUITION-EDIT
+               IF WS-TUITION-EDIT IS NOT NUMERIC
+                   DISPLAY "Tuition owed must be numeric, try again."
+               ELSE
+                   MOVE WS-TUITION-EDIT
+                       TO UPD-TUITION-OWED(WS-UPD-FOUND-SUB)
+               END-IF.
+
+           404-REWRITE-STUDENT-FILE.
+               OPEN OUTPUT STUDENT-RECORDS-FILE.
+               PERFORM 408-WRITE-STUDENT-ENTRY
+                   VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-UPD-COUNT.
+               CLOSE STUDENT-RECORDS-FILE.
+               DISPLAY "Student record updated.".
+
+           408-WRITE-STUDENT-ENTRY.
+               MOVE UPD-STUDENT-NUMBER(WS-SUB) TO STUDENT-NUMBER-OUT.
+               MOVE UPD-TUITION-OWED(WS-SUB)
+                   TO STUDENT-TUITION-OWED-OUT.
+               MOVE UPD-FULL-NAME(WS-SUB) TO STUDENT-FULL-NAME-OUT.
+               MOVE UPD-PROGRAM(WS-SUB) TO STUDENT-PROGRAM-OUT.
+               MOVE UPD-YEAR(WS-SUB) TO STUDENT-YEAR-OUT.
+               MOVE UPD-ADDRESS(WS-SUB) TO STUDENT-ADDRESS-OUT.
+               WRITE STUDENT-FILE-OUT.
 
        END PROGRAM PROJECT_1_PROGRAM.
